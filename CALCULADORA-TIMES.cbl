@@ -1,54 +1,261 @@
-    ******************************************************************
-      * Author:STEVEN CAP 12
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  NUMERO PIC 99.
-       01  MULTIPLICADOR PIC 999.
-       01 RESULTADO PIC 9999.
-       01 SALIDA PIC XXXXX.
-
-       PROCEDURE DIVISION.
-
-           INICIO.
-           DISPLAY "PARA SALIRR INTRODUCIR 'SALIR' EN LA CONSOLA".
-           DISPLAY "PARA MULTIPLICAR PULSA INTRO".
-           ACCEPT SALIDA.
-           IF SALIDA = "SALIR" OR SALIDA = "salir" OR SALIDA ="Salir"
-               GO TO FINALIZAR
-           ELSE
-               PERFORM REINICIA-PROGRAMA.
-               PERFORM INTRODUCE-NUMERO.
-               PERFORM MOSTRAR-TABLA.
-
-           FINALIZAR.
-               STOP RUN.
-
-           REINICIA-PROGRAMA.
-               MOVE 0 TO MULTIPLICADOR.
-
-           INTRODUCE-NUMERO.
-           DISPLAY "INTRODUCE UN NUMERO".
-               ACCEPT NUMERO.
-
-           MOSTRAR-TABLA.
-               DISPLAY "LA TABLA DEL " NUMERO ":".
-               PERFORM CALCULOS 10 TIMES.
-               PERFORM INICIO.
-
-           CALCULOS.
-               ADD 1 TO MULTIPLICADOR.
-               COMPUTE RESULTADO = NUMERO*MULTIPLICADOR.
-               DISPLAY NUMERO " * " MULTIPLICADOR " = " RESULTADO.
-      *IF MULTIPLICADOR < 10 SE IMPLEMENTO TIMES
-      *        GO TO CALCULOS.
-
-
-
-       END PROGRAM YOUR-PROGRAM-NAME.
+    ******************************************************************
+      * Author:STEVEN CAP 12
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORTE-TABLA ASSIGN TO "TABLAREP.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORTE-STATUS.
+           SELECT NUMEROS-FILE ASSIGN TO "NUMEROS.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-NUM-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "TIMESCKPT.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORTE-TABLA.
+       01  LINEA-REPORTE PIC X(50).
+
+       FD  NUMEROS-FILE.
+       01  LINEA-NUMERO PIC 9(2).
+
+       FD  CHECKPOINT-FILE.
+       01  LINEA-CKPT.
+           05 LINEAS-COMPLETADAS-CKPT PIC 9(4).
+           05 NUMERO-CKPT PIC 99V99.
+           05 MULT-CKPT PIC 999.
+
+       WORKING-STORAGE SECTION.
+       01  NUMERO PIC 99V99.
+       01  MULTIPLICADOR PIC 999.
+       01 RESULTADO PIC 9999V99.
+       01 NUMERO-ED PIC Z9.99.
+       01 RESULTADO-ED PIC ZZZ9.99.
+       01 SALIDA PIC XXXXX.
+       01 WS-ENTERO-ENTRADA PIC X(2).
+       01 WS-CENTAVOS-ENTRADA PIC X(2).
+       01 WS-ENTERO PIC 99.
+       01 WS-CENTAVOS PIC 99.
+       01 WS-REPORTE-STATUS PIC XX.
+       01 WS-NUM-STATUS PIC XX.
+       01 WS-CKPT-STATUS PIC XX.
+       01 WS-FIN-BATCH PIC X VALUE "N".
+       01 WS-RESTANTES PIC 999.
+       01 WS-PAGINA PIC 999 VALUE 0.
+       01 WS-PAGINA-ED PIC ZZ9.
+       01 WS-ES-NUMERICO PIC X.
+       01 WS-INTENTOS PIC 9 VALUE 0.
+       01 WS-MAX-INTENTOS PIC 9 VALUE 5.
+       01 WS-LINEAS-COMPLETADAS PIC 9(4) VALUE 0.
+       01 WS-LINEA-ACTUAL PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+           VERIFICA-MODO.
+               OPEN INPUT NUMEROS-FILE.
+               IF WS-NUM-STATUS = "00"
+                   PERFORM PROCESA-BATCH
+                   CLOSE NUMEROS-FILE
+                   GO TO FINALIZAR
+               END-IF.
+               GO TO INICIO.
+
+           PROCESA-BATCH.
+               PERFORM LEE-CHECKPOINT-INICIAL.
+               MOVE 0 TO WS-LINEA-ACTUAL.
+               PERFORM UNTIL WS-LINEA-ACTUAL >= WS-LINEAS-COMPLETADAS
+                       OR WS-FIN-BATCH = "S"
+                   READ NUMEROS-FILE
+                       AT END
+                           MOVE "S" TO WS-FIN-BATCH
+                       NOT AT END
+                           ADD 1 TO WS-LINEA-ACTUAL
+                   END-READ
+               END-PERFORM.
+               PERFORM UNTIL WS-FIN-BATCH = "S"
+                   READ NUMEROS-FILE INTO NUMERO
+                       AT END
+                           MOVE "S" TO WS-FIN-BATCH
+                       NOT AT END
+                           MOVE 0 TO MULTIPLICADOR
+                           PERFORM GENERA-TABLA
+                           ADD 1 TO WS-LINEAS-COMPLETADAS
+                           PERFORM GRABA-CHECKPOINT-LINEA
+                   END-READ
+               END-PERFORM.
+               PERFORM BORRA-CHECKPOINT.
+
+           INICIO.
+           DISPLAY "PARA SALIRR INTRODUCIR 'SALIR' EN LA CONSOLA".
+           DISPLAY "PARA MULTIPLICAR PULSA INTRO".
+           ACCEPT SALIDA.
+           IF SALIDA = "SALIR" OR SALIDA = "salir" OR SALIDA ="Salir"
+               GO TO FINALIZAR
+           ELSE
+               PERFORM REINICIA-PROGRAMA.
+               PERFORM INTRODUCE-NUMERO.
+               PERFORM MOSTRAR-TABLA.
+
+           FINALIZAR.
+               STOP RUN.
+
+           REINICIA-PROGRAMA.
+               MOVE 0 TO MULTIPLICADOR.
+
+           INTRODUCE-NUMERO.
+               MOVE SPACES TO WS-ENTERO-ENTRADA.
+               MOVE "N" TO WS-ES-NUMERICO.
+               MOVE 0 TO WS-INTENTOS.
+               PERFORM UNTIL WS-ES-NUMERICO = "S"
+                       OR WS-INTENTOS >= WS-MAX-INTENTOS
+                   DISPLAY "INTRODUCE LA PARTE ENTERA DEL NUMERO (0-99)"
+                   ACCEPT WS-ENTERO-ENTRADA
+                   CALL "VALIDA-NUMERO" USING WS-ENTERO-ENTRADA
+                       WS-ES-NUMERICO
+                   ADD 1 TO WS-INTENTOS
+                   IF WS-ES-NUMERICO NOT = "S"
+                       DISPLAY "VALOR NO NUMERICO, INTENTE DE NUEVO"
+                   END-IF
+               END-PERFORM.
+               IF WS-ES-NUMERICO NOT = "S"
+                   DISPLAY "DEMASIADOS INTENTOS, SE USA 0 POR DEFECTO"
+                   MOVE "00" TO WS-ENTERO-ENTRADA
+               END-IF.
+               MOVE SPACES TO WS-CENTAVOS-ENTRADA.
+               MOVE "N" TO WS-ES-NUMERICO.
+               MOVE 0 TO WS-INTENTOS.
+               PERFORM UNTIL WS-ES-NUMERICO = "S"
+                       OR WS-INTENTOS >= WS-MAX-INTENTOS
+                   DISPLAY "INTRODUCE LOS CENTAVOS (0-99)"
+                   ACCEPT WS-CENTAVOS-ENTRADA
+                   CALL "VALIDA-NUMERO" USING WS-CENTAVOS-ENTRADA
+                       WS-ES-NUMERICO
+                   ADD 1 TO WS-INTENTOS
+                   IF WS-ES-NUMERICO NOT = "S"
+                       DISPLAY "VALOR NO NUMERICO, INTENTE DE NUEVO"
+                   END-IF
+               END-PERFORM.
+               IF WS-ES-NUMERICO NOT = "S"
+                   DISPLAY "DEMASIADOS INTENTOS, SE USA 0 POR DEFECTO"
+                   MOVE "00" TO WS-CENTAVOS-ENTRADA
+               END-IF.
+               MOVE WS-ENTERO-ENTRADA TO WS-ENTERO.
+               MOVE WS-CENTAVOS-ENTRADA TO WS-CENTAVOS.
+               COMPUTE NUMERO = WS-ENTERO + (WS-CENTAVOS / 100).
+
+           MOSTRAR-TABLA.
+               PERFORM GENERA-TABLA.
+               PERFORM INICIO.
+
+           GENERA-TABLA.
+               PERFORM LEE-CHECKPOINT.
+               MOVE NUMERO TO NUMERO-ED.
+               DISPLAY "LA TABLA DEL " NUMERO-ED ":".
+               OPEN EXTEND REPORTE-TABLA.
+               IF WS-REPORTE-STATUS = "35"
+                   OPEN OUTPUT REPORTE-TABLA
+               END-IF.
+               IF MULTIPLICADOR = 0
+                   ADD 1 TO WS-PAGINA
+                   MOVE WS-PAGINA TO WS-PAGINA-ED
+                   MOVE SPACES TO LINEA-REPORTE
+                   STRING "REPORTE TABLAS DE MULTIPLICAR"
+                       DELIMITED BY SIZE
+                       "   PAGINA: " DELIMITED BY SIZE
+                       WS-PAGINA-ED DELIMITED BY SIZE
+                       INTO LINEA-REPORTE
+                   WRITE LINEA-REPORTE
+                   MOVE SPACES TO LINEA-REPORTE
+                   STRING "TABLA DEL NUMERO " DELIMITED BY SIZE
+                       NUMERO-ED DELIMITED BY SIZE
+                       INTO LINEA-REPORTE
+                   WRITE LINEA-REPORTE
+                   MOVE SPACES TO LINEA-REPORTE
+                   STRING "NUMERO   X  MULT   =  RESULTADO"
+                       DELIMITED BY SIZE
+                       INTO LINEA-REPORTE
+                   WRITE LINEA-REPORTE
+                   MOVE "----------------------------------------"
+                       TO LINEA-REPORTE
+                   WRITE LINEA-REPORTE
+               END-IF.
+               COMPUTE WS-RESTANTES = 10 - MULTIPLICADOR.
+               PERFORM CALCULOS WS-RESTANTES TIMES.
+               CLOSE REPORTE-TABLA.
+               PERFORM BORRA-CHECKPOINT.
+
+           LEE-CHECKPOINT.
+               OPEN INPUT CHECKPOINT-FILE.
+               IF WS-CKPT-STATUS = "00"
+                   READ CHECKPOINT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF NUMERO-CKPT = NUMERO
+                               MOVE MULT-CKPT TO MULTIPLICADOR
+                           END-IF
+                   END-READ
+                   CLOSE CHECKPOINT-FILE
+               END-IF.
+
+           GRABA-CHECKPOINT.
+               OPEN OUTPUT CHECKPOINT-FILE.
+               MOVE WS-LINEAS-COMPLETADAS TO LINEAS-COMPLETADAS-CKPT.
+               MOVE NUMERO TO NUMERO-CKPT.
+               MOVE MULTIPLICADOR TO MULT-CKPT.
+               WRITE LINEA-CKPT.
+               CLOSE CHECKPOINT-FILE.
+
+           BORRA-CHECKPOINT.
+               OPEN OUTPUT CHECKPOINT-FILE.
+               CLOSE CHECKPOINT-FILE.
+
+           LEE-CHECKPOINT-INICIAL.
+               MOVE 0 TO WS-LINEAS-COMPLETADAS.
+               OPEN INPUT CHECKPOINT-FILE.
+               IF WS-CKPT-STATUS = "00"
+                   READ CHECKPOINT-FILE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           MOVE LINEAS-COMPLETADAS-CKPT
+                               TO WS-LINEAS-COMPLETADAS
+                   END-READ
+                   CLOSE CHECKPOINT-FILE
+               END-IF.
+
+           GRABA-CHECKPOINT-LINEA.
+               OPEN OUTPUT CHECKPOINT-FILE.
+               MOVE WS-LINEAS-COMPLETADAS TO LINEAS-COMPLETADAS-CKPT.
+               MOVE 0 TO NUMERO-CKPT.
+               MOVE 0 TO MULT-CKPT.
+               WRITE LINEA-CKPT.
+               CLOSE CHECKPOINT-FILE.
+
+           CALCULOS.
+               ADD 1 TO MULTIPLICADOR.
+               COMPUTE RESULTADO = NUMERO*MULTIPLICADOR.
+               MOVE NUMERO TO NUMERO-ED.
+               MOVE RESULTADO TO RESULTADO-ED.
+               DISPLAY NUMERO-ED " * " MULTIPLICADOR " = " RESULTADO-ED.
+               MOVE SPACES TO LINEA-REPORTE.
+               STRING NUMERO-ED DELIMITED BY SIZE
+                   " * " DELIMITED BY SIZE
+                   MULTIPLICADOR DELIMITED BY SIZE
+                   " = " DELIMITED BY SIZE
+                   RESULTADO-ED DELIMITED BY SIZE
+                   INTO LINEA-REPORTE.
+               WRITE LINEA-REPORTE.
+               PERFORM GRABA-CHECKPOINT.
+
+
+
+       END PROGRAM YOUR-PROGRAM-NAME.
