@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Shared result/status messages for the arithmetic demo programs.
+      * Used by OPERACIONES_BASICAS and CONDICIONALES so wording (and any
+      * future correction) only has to be maintained in one place.
+      ******************************************************************
+       01 MENSAJE1 PIC X(30) VALUE "EL RESULTADO DE LA  SUMA ES ".
+       01 MENSAJE2 PIC X(30) VALUE "EL RESULTADO DE LA  RESTA ES ".
+       01 MENSAJE3 PIC X(40) VALUE "EL RESULTADO DE LA MULTIPCACION_ES".
+       01 MENSAJE4 PIC X(40) VALUE "EL RESULTADO DE LA DIVISION- ES".
+       01 MENSAJE5 PIC X(40) VALUE "DIVISION NOT PERFORMED".
