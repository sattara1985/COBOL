@@ -0,0 +1,10 @@
+      ******************************************************************
+      * Shared five-digit compound numeric code layout.
+      * Used by any program that needs this grouped NUM1-NUM5 code.
+      ******************************************************************
+       01  VARIABLE-COMPUESTA.
+           02 NUM1 PIC 9 VALUE 2.
+           02 NUM2 PIC 9 VALUE 4.
+           02 NUM3 PIC 9 VALUE 4.
+           02 NUM4 PIC 9 VALUE 9.
+           02 NUM5 PIC 9 VALUE 0.
