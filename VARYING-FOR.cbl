@@ -1,20 +1,79 @@
-      ******************************************************************
-      * Author:STEVEN CAP 15
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 NUMERO PIC 999.
-       PROCEDURE DIVISION.
-       INICIO.
-           PERFORM OPERACION VARYING NUMERO FROM 1 BY 1 UNTIL NUMERO>100
-           STOP RUN.
-
-       OPERACION.
-           DISPLAY "NUMERO: " NUMERO.
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:STEVEN CAP 15
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORTE-FILE ASSIGN TO "VARYINGREP.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORTE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  REPORTE-FILE.
+       01  LINEA-REPORTE PIC X(40).
+
+       WORKING-STORAGE SECTION.
+       01 NUMERO PIC 999.
+       01 LIMITE PIC 999.
+       01 WS-LIMITE-ENTRADA PIC X(3).
+       01 WS-REPORTE-STATUS PIC XX.
+       01 WS-CONTADOR-PAGINA PIC 99 VALUE 0.
+       01 WS-ES-NUMERICO PIC X.
+       01 WS-INTENTOS PIC 9 VALUE 0.
+       01 WS-MAX-INTENTOS PIC 9 VALUE 5.
+
+       PROCEDURE DIVISION.
+       INICIO.
+           MOVE SPACES TO WS-LIMITE-ENTRADA.
+           MOVE "N" TO WS-ES-NUMERICO.
+           MOVE 0 TO WS-INTENTOS.
+           PERFORM UNTIL WS-ES-NUMERICO = "S"
+                   OR WS-INTENTOS >= WS-MAX-INTENTOS
+               DISPLAY "LIMITE SUPERIOR (1-999)"
+               ACCEPT WS-LIMITE-ENTRADA
+               CALL "VALIDA-NUMERO" USING WS-LIMITE-ENTRADA
+                   WS-ES-NUMERICO
+               ADD 1 TO WS-INTENTOS
+               IF WS-ES-NUMERICO NOT = "S"
+                   DISPLAY "VALOR NO NUMERICO, INTENTE DE NUEVO"
+               END-IF
+           END-PERFORM.
+           IF WS-ES-NUMERICO NOT = "S"
+               DISPLAY "DEMASIADOS INTENTOS, SE USA 1 POR DEFECTO"
+               MOVE "001" TO WS-LIMITE-ENTRADA
+           END-IF.
+           MOVE WS-LIMITE-ENTRADA TO LIMITE.
+
+           OPEN OUTPUT REPORTE-FILE.
+           PERFORM ESCRIBE-CABECERA.
+           PERFORM OPERACION VARYING NUMERO FROM 1 BY 1
+               UNTIL NUMERO > LIMITE.
+           CLOSE REPORTE-FILE.
+           STOP RUN.
+
+       ESCRIBE-CABECERA.
+           MOVE SPACES TO LINEA-REPORTE.
+           STRING "---- SECUENCIA DE NUMEROS ----" DELIMITED BY SIZE
+               INTO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           MOVE SPACES TO LINEA-REPORTE.
+           STRING "NUMERO" DELIMITED BY SIZE INTO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           MOVE 0 TO WS-CONTADOR-PAGINA.
+
+       OPERACION.
+           IF WS-CONTADOR-PAGINA = 50
+               PERFORM ESCRIBE-CABECERA
+           END-IF.
+           DISPLAY "NUMERO: " NUMERO.
+           MOVE SPACES TO LINEA-REPORTE.
+           STRING NUMERO DELIMITED BY SIZE INTO LINEA-REPORTE.
+           WRITE LINEA-REPORTE.
+           ADD 1 TO WS-CONTADOR-PAGINA.
+       END PROGRAM YOUR-PROGRAM-NAME.
