@@ -6,27 +6,182 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. YOUR-PROGRAM-NAME.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SECUENCIA-FILE ASSIGN TO "SEQCTL.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-SEQ-STATUS.
+           SELECT CHECKPOINT-FILE ASSIGN TO "SEQCKPT.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  SECUENCIA-FILE.
+       01  LINEA-SEQ PIC 9(4).
+
+       FD  CHECKPOINT-FILE.
+       01  LINEA-CKPT.
+           05 INICIO-CKPT PIC 9(4).
+           05 FIN-CKPT PIC 9(4).
+           05 PASO-CKPT PIC 99.
+           05 NUMERO-CKPT PIC 9(4).
+
        WORKING-STORAGE SECTION.
-       01 NUMERO PIC 999.
-       01 CANTIDAD PIC 999.
+       01 NUMERO PIC 9(4).
+       01 NUMERO-INICIO PIC 9(4).
+       01 NUMERO-FIN PIC 9(4).
+       01 PASO PIC 99.
+       01 WS-PASO-ENTRADA PIC X(2).
+       01 CANTIDAD PIC 9(4).
+       01 WS-CANTIDAD-CALC PIC 9(4).
+       01 WS-RANGO-VALIDO PIC X VALUE "N".
+       01 WS-SEQ-STATUS PIC XX.
+       01 WS-CKPT-STATUS PIC XX.
+       01 WS-HAY-CHECKPOINT PIC X VALUE "N".
+       01 WS-INICIO-ENTRADA PIC X(4) VALUE "XXXX".
+       01 WS-FIN-ENTRADA PIC X(4) VALUE "XXXX".
+       01 WS-ES-NUMERICO PIC X.
+       01 WS-INTENTOS PIC 9 VALUE 0.
+       01 WS-MAX-INTENTOS PIC 9 VALUE 5.
 
        PROCEDURE DIVISION.
-      * MOVE 100 TO CANTIDAD.
        INICIO.
            PERFORM MOSTRAR
-           PERFORM OPERACION CANTIDAD TIMES.
+           IF WS-RANGO-VALIDO = "S"
+               PERFORM SOLICITA-PASO
+               PERFORM LEE-CHECKPOINT
+               PERFORM UNTIL NUMERO >= NUMERO-FIN
+                   PERFORM OPERACION
+               END-PERFORM
+               CLOSE SECUENCIA-FILE
+               PERFORM BORRA-CHECKPOINT
+           END-IF.
            STOP RUN.
 
+       SOLICITA-PASO.
+           MOVE "XX" TO WS-PASO-ENTRADA.
+           MOVE "N" TO WS-ES-NUMERICO.
+           PERFORM UNTIL WS-ES-NUMERICO = "S"
+                   OR WS-PASO-ENTRADA = SPACES
+               DISPLAY "PASO ENTRE NUMEROS (1-99, EN BLANCO = 1)"
+               ACCEPT WS-PASO-ENTRADA
+               IF WS-PASO-ENTRADA NOT = SPACES
+                   CALL "VALIDA-NUMERO" USING WS-PASO-ENTRADA
+                       WS-ES-NUMERICO
+                   IF WS-ES-NUMERICO NOT = "S"
+                       DISPLAY "VALOR NO NUMERICO, INTENTE DE NUEVO"
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF WS-PASO-ENTRADA = SPACES
+               MOVE 1 TO PASO
+           ELSE
+               MOVE WS-PASO-ENTRADA TO PASO
+               IF PASO = 0
+                   MOVE 1 TO PASO
+               END-IF
+           END-IF.
+
+       LEE-CHECKPOINT.
+           MOVE "N" TO WS-HAY-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       IF INICIO-CKPT = NUMERO-INICIO AND
+                          FIN-CKPT = NUMERO-FIN AND
+                          PASO-CKPT = PASO
+                           MOVE "S" TO WS-HAY-CHECKPOINT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+           IF WS-HAY-CHECKPOINT = "S"
+               MOVE NUMERO-CKPT TO NUMERO
+               OPEN EXTEND SECUENCIA-FILE
+           ELSE
+               COMPUTE NUMERO = NUMERO-INICIO - 1
+               OPEN OUTPUT SECUENCIA-FILE
+           END-IF.
+
+       GRABA-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE NUMERO-INICIO TO INICIO-CKPT.
+           MOVE NUMERO-FIN TO FIN-CKPT.
+           MOVE PASO TO PASO-CKPT.
+           MOVE NUMERO TO NUMERO-CKPT.
+           WRITE LINEA-CKPT.
+           CLOSE CHECKPOINT-FILE.
+
+       BORRA-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
        MOSTRAR.
-           DISPLAY "INTRODUCE UN NUMERO".
-           ACCEPT CANTIDAD.
+           MOVE "XXX" TO WS-INICIO-ENTRADA.
+           MOVE "N" TO WS-ES-NUMERICO.
+           MOVE 0 TO WS-INTENTOS.
+           PERFORM UNTIL WS-ES-NUMERICO = "S"
+                   OR WS-INTENTOS >= WS-MAX-INTENTOS
+               DISPLAY "NUMERO INICIAL"
+               ACCEPT WS-INICIO-ENTRADA
+               CALL "VALIDA-NUMERO" USING WS-INICIO-ENTRADA
+                   WS-ES-NUMERICO
+               ADD 1 TO WS-INTENTOS
+               IF WS-ES-NUMERICO NOT = "S"
+                   DISPLAY "VALOR NO NUMERICO, INTENTE DE NUEVO"
+               END-IF
+           END-PERFORM.
+           IF WS-ES-NUMERICO NOT = "S"
+               DISPLAY "DEMASIADOS INTENTOS, SE USA 0000 POR DEFECTO"
+               MOVE "0000" TO WS-INICIO-ENTRADA
+           END-IF.
+           MOVE WS-INICIO-ENTRADA TO NUMERO-INICIO.
+           MOVE "XXX" TO WS-FIN-ENTRADA.
+           MOVE "N" TO WS-ES-NUMERICO.
+           MOVE 0 TO WS-INTENTOS.
+           PERFORM UNTIL WS-ES-NUMERICO = "S"
+                   OR WS-INTENTOS >= WS-MAX-INTENTOS
+               DISPLAY "NUMERO FINAL"
+               ACCEPT WS-FIN-ENTRADA
+               CALL "VALIDA-NUMERO" USING WS-FIN-ENTRADA
+                   WS-ES-NUMERICO
+               ADD 1 TO WS-INTENTOS
+               IF WS-ES-NUMERICO NOT = "S"
+                   DISPLAY "VALOR NO NUMERICO, INTENTE DE NUEVO"
+               END-IF
+           END-PERFORM.
+           IF WS-ES-NUMERICO NOT = "S"
+               DISPLAY "DEMASIADOS INTENTOS, SE USA 0000 POR DEFECTO"
+               MOVE "0000" TO WS-FIN-ENTRADA
+           END-IF.
+           MOVE WS-FIN-ENTRADA TO NUMERO-FIN.
+           COMPUTE WS-CANTIDAD-CALC = NUMERO-FIN - NUMERO-INICIO + 1.
+           IF NUMERO-FIN < NUMERO-INICIO
+               DISPLAY "RANGO INVALIDO: FINAL MENOR QUE INICIAL"
+           ELSE
+               IF WS-CANTIDAD-CALC > 9999
+                   DISPLAY "RANGO EXCEDE CAPACIDAD DE NUMERO (MAX 9999)"
+               ELSE
+                   MOVE WS-CANTIDAD-CALC TO CANTIDAD
+                   MOVE "S" TO WS-RANGO-VALIDO
+               END-IF
+           END-IF.
 
 
        OPERACION.
-           ADD 1 TO NUMERO.
-           DISPLAY NUMERO.
+           ADD PASO TO NUMERO.
+           IF NUMERO > NUMERO-FIN
+               MOVE NUMERO-FIN TO NUMERO
+           ELSE
+               DISPLAY NUMERO
+               MOVE NUMERO TO LINEA-SEQ
+               WRITE LINEA-SEQ
+               PERFORM GRABA-CHECKPOINT
+           END-IF.
 
 
        END PROGRAM YOUR-PROGRAM-NAME.
