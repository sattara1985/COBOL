@@ -6,11 +6,25 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. implementar_go_to.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PARM-FILE ASSIGN TO "GOPARM.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PARM-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  PARM-FILE.
+       01  LINEA-PARM PIC X(1).
+
        WORKING-STORAGE SECTION.
       *VARIABLE DE UNA SOLA LETRA
        01 SI-O-NO PIC X.
+       01 WS-PARM PIC X(32).
+       01 WS-PARM-STATUS PIC XX.
+       01 WS-INTENTOS PIC 9 VALUE 0.
+       01 WS-MAX-INTENTOS PIC 9 VALUE 3.
        PROCEDURE DIVISION.
       *MAIN-PROCEDURE.
       *DISPLAY "Hello world"
@@ -21,9 +35,7 @@
            IF SI-O-NO = "N" OR SI-O-NO ="n"
                GO TO FINALIZA-PROGRAMA.
            IF SI-O-NO ="S" OR SI-O-NO ="s"
-               PERFORM PROGRAMA
-           ELSE
-               DISPLAY "POR FAVOR, INTRODUZCA UNA 'N' O 'S'".
+               PERFORM PROGRAMA.
 
 
 
@@ -33,9 +45,41 @@
                STOP RUN.
 
            CONTINUACION.
-               DISPLAY "EJECUTAR PROGRAMA? (S / N )"
-               ACCEPT SI-O-NO
-               DISPLAY "INGRESO: "SI-O-NO
+               MOVE SPACES TO SI-O-NO.
+               ACCEPT WS-PARM FROM COMMAND-LINE.
+               IF WS-PARM(1:1) = "S" OR WS-PARM(1:1) = "s" OR
+                  WS-PARM(1:1) = "N" OR WS-PARM(1:1) = "n"
+                   MOVE WS-PARM(1:1) TO SI-O-NO
+                   DISPLAY "MODO DESATENDIDO (PARM): " SI-O-NO
+               ELSE
+                   OPEN INPUT PARM-FILE
+                   IF WS-PARM-STATUS = "00"
+                       READ PARM-FILE
+                       IF WS-PARM-STATUS = "00"
+                           MOVE LINEA-PARM TO SI-O-NO
+                           DISPLAY "MODO DESATENDIDO: " SI-O-NO
+                       END-IF
+                       CLOSE PARM-FILE
+                   END-IF
+               END-IF.
+               MOVE 0 TO WS-INTENTOS.
+               PERFORM UNTIL SI-O-NO = "S" OR SI-O-NO = "s"
+                       OR SI-O-NO = "N" OR SI-O-NO = "n"
+                       OR WS-INTENTOS >= WS-MAX-INTENTOS
+                   DISPLAY "EJECUTAR PROGRAMA? (S / N )"
+                   ACCEPT SI-O-NO
+                   DISPLAY "INGRESO: "SI-O-NO
+                   ADD 1 TO WS-INTENTOS
+                   IF SI-O-NO NOT = "S" AND SI-O-NO NOT = "s" AND
+                      SI-O-NO NOT = "N" AND SI-O-NO NOT = "n"
+                       DISPLAY "POR FAVOR, INTRODUZCA UNA 'N' O 'S'"
+                   END-IF
+               END-PERFORM.
+               IF SI-O-NO NOT = "S" AND SI-O-NO NOT = "s" AND
+                  SI-O-NO NOT = "N" AND SI-O-NO NOT = "n"
+                   DISPLAY "DEMASIADOS INTENTOS, SE FINALIZA"
+                   MOVE "N" TO SI-O-NO
+               END-IF.
 
 
            PROGRAMA.
