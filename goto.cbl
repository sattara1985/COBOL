@@ -1,45 +1,95 @@
-      ******************************************************************
-      * Author:STEVEN ATTARA
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. utilizargoto.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-      *VARIABLE DE UNA SOLA LETRA
-       01 SI-O-NO PIC X.
-
-       PROCEDURE DIVISION.
-
-
-           PREGUNTA.
-      *PERFORM__
-           PERFORM CONTINUACION.
-
-           IF SI-O-NO = "N" OR SI-O-NO ="n"
-               PERFORM FINALIZA-PROGRAMA.
-           IF SI-O-NO ="S" OR SI-O-NO ="s"
-               PERFORM PROGRAMA
-           ELSE
-               DISPLAY "POR FAVOR, INTRODUZCA UNA 'N' O 'S'".
-
-      *RUTINAS
-           FINALIZA-PROGRAMA.
-               DISPLAY"ESCOGIO " SI-O-NO " NOS VEMOS PRONTO".
-               STOP RUN.
-
-           CONTINUACION.
-               DISPLAY "EJECUTAR PROGRAMA? (S/N)".
-               ACCEPT SI-O-NO.
-
-           PROGRAMA.
-               DISPLAY "SE EJECUTA EL PROGRAMA.".
-               PERFORM CONTINUACION.
-
-
-
-
-       END PROGRAM utilizargoto.
+      ******************************************************************
+      * Author:STEVEN ATTARA
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. utilizargoto.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-DECISIONES ASSIGN TO "GOTOLOG.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  LOG-DECISIONES.
+       01  LINEA-LOG PIC X(40).
+
+       WORKING-STORAGE SECTION.
+      *VARIABLE DE UNA SOLA LETRA
+       01 SI-O-NO PIC X.
+       01 WS-INTENTOS PIC 9 VALUE 0.
+       01 WS-MAX-INTENTOS PIC 9 VALUE 3.
+       01 WS-LOG-STATUS PIC XX.
+       01 WS-FECHA-HORA PIC X(15).
+       01 WS-CONTADOR-EJECUCIONES PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+
+
+           PREGUNTA.
+      *PERFORM__
+           PERFORM CONTINUACION.
+
+           IF SI-O-NO = "N" OR SI-O-NO ="n"
+               PERFORM FINALIZA-PROGRAMA.
+           IF SI-O-NO ="S" OR SI-O-NO ="s"
+               PERFORM PROGRAMA.
+
+      *RUTINAS
+           FINALIZA-PROGRAMA.
+               DISPLAY"ESCOGIO " SI-O-NO " NOS VEMOS PRONTO".
+               DISPLAY "EL PROGRAMA SE EJECUTO " WS-CONTADOR-EJECUCIONES
+                   " VECES EN ESTA SESION".
+               STOP RUN.
+
+           CONTINUACION.
+               MOVE 0 TO WS-INTENTOS.
+               MOVE SPACE TO SI-O-NO.
+               PERFORM UNTIL SI-O-NO = "S" OR SI-O-NO = "s"
+                       OR SI-O-NO = "N" OR SI-O-NO = "n"
+                       OR WS-INTENTOS >= WS-MAX-INTENTOS
+                   DISPLAY "EJECUTAR PROGRAMA? (S/N)"
+                   ACCEPT SI-O-NO
+                   ADD 1 TO WS-INTENTOS
+                   IF SI-O-NO NOT = "S" AND SI-O-NO NOT = "s" AND
+                      SI-O-NO NOT = "N" AND SI-O-NO NOT = "n"
+                       DISPLAY "POR FAVOR, INTRODUZCA UNA 'N' O 'S'"
+                   END-IF
+               END-PERFORM.
+               IF SI-O-NO NOT = "S" AND SI-O-NO NOT = "s" AND
+                  SI-O-NO NOT = "N" AND SI-O-NO NOT = "n"
+                   DISPLAY "DEMASIADOS INTENTOS, SE FINALIZA"
+                   MOVE "N" TO SI-O-NO
+               END-IF.
+               PERFORM REGISTRA-DECISION.
+
+           REGISTRA-DECISION.
+               MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA.
+               OPEN EXTEND LOG-DECISIONES.
+               IF WS-LOG-STATUS = "35"
+                   OPEN OUTPUT LOG-DECISIONES
+               END-IF.
+               MOVE SPACES TO LINEA-LOG.
+               STRING WS-FECHA-HORA DELIMITED BY SIZE
+                   " DECISION=" DELIMITED BY SIZE
+                   SI-O-NO DELIMITED BY SIZE
+                   INTO LINEA-LOG.
+               WRITE LINEA-LOG.
+               CLOSE LOG-DECISIONES.
+
+           PROGRAMA.
+               ADD 1 TO WS-CONTADOR-EJECUCIONES.
+               DISPLAY "SE EJECUTA EL PROGRAMA.".
+               PERFORM CONTINUACION.
+               IF SI-O-NO = "S" OR SI-O-NO = "s"
+                   PERFORM PROGRAMA
+               END-IF.
+
+
+
+
+       END PROGRAM utilizargoto.
