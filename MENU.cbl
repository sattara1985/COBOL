@@ -0,0 +1,57 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Numbered front-end menu so an operator can launch the
+      *          core programs without knowing their PROGRAM-IDs.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MENU-PRINCIPAL.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01 WS-OPCION PIC 9.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM UNTIL WS-OPCION = 9
+               PERFORM MUESTRA-MENU
+               PERFORM EJECUTA-OPCION
+           END-PERFORM.
+           STOP RUN.
+
+       MUESTRA-MENU.
+           DISPLAY "=================================================".
+           DISPLAY "  1. CALCULADORA".
+           DISPLAY "  2. OPERACIONES_BASICAS".
+           DISPLAY "  3. DATOS".
+           DISPLAY "  4. RUTINAS-COBOL".
+           DISPLAY "  5. RESUMEN DE TURNO".
+           DISPLAY "  9. SALIR".
+           DISPLAY "=================================================".
+           DISPLAY "SELECCIONE UNA OPCION: ".
+           ACCEPT WS-OPCION.
+
+       EJECUTA-OPCION.
+           EVALUATE WS-OPCION
+               WHEN 1
+                   CALL "CALCULADORA"
+      *            CANCEL so CALCULADORA's one-time-operator-capture
+      *            flag resets for the next CALL instead of staying
+      *            "S" from this run and skipping the audit step.
+                   CANCEL "CALCULADORA"
+               WHEN 2
+                   CALL "OPERACIONES_BASICAS"
+               WHEN 3
+                   CALL "DATOS"
+               WHEN 4
+                   CALL "RUTINAS-COBOL"
+               WHEN 5
+                   CALL "REPORTE-TURNO"
+               WHEN 9
+                   DISPLAY "NOS VEMOS PRONTO"
+               WHEN OTHER
+                   DISPLAY "OPCION INVALIDA"
+           END-EVALUATE.
+
+       END PROGRAM MENU-PRINCIPAL.
