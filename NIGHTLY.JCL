@@ -0,0 +1,30 @@
+//NIGHTLY  JOB (ACCTNO),'NIGHTLY BATCH RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* Runs the core demo programs in a fixed order overnight.      *
+//* Each step's PGM= is the compiled/link-edited module name     *
+//* (same as the COBOL source member name) -- CALCULADORA,       *
+//* DATOS, and MOSTRASRNUMERO100 all carry the placeholder        *
+//* PROGRAM-ID "YOUR-PROGRAM-NAME" inside the source, so the      *
+//* module name is the only thing that tells them apart here.    *
+//* COND=(3,LT,stepname) skips a step once an earlier step's      *
+//* return code is 4 or higher (3 < RC), so one bad step doesn't  *
+//* let the rest of the stream run against a half-finished prior  *
+//* step.                                                         *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=CALCULADORA
+//SYSIN    DD  DSN=NIGHTLY.CALCULADORA.INPUT,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP020  EXEC PGM=OPERACIONES,COND=(3,LT,STEP010)
+//SYSIN    DD  DSN=NIGHTLY.OPERACIONES.INPUT,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP030  EXEC PGM=DATOS,COND=((3,LT,STEP010),(3,LT,STEP020))
+//SYSIN    DD  DSN=NIGHTLY.DATOS.INPUT,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
+//*
+//STEP040  EXEC PGM=MOSTRASRNUMERO100,
+//             COND=((3,LT,STEP010),(3,LT,STEP020),(3,LT,STEP030))
+//SYSIN    DD  DSN=NIGHTLY.MOSTRASRNUMERO100.INPUT,DISP=SHR
+//SYSOUT   DD  SYSOUT=*
