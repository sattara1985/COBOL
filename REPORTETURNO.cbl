@@ -0,0 +1,162 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Shift-start status screen. Reads the shared error log,
+      *          the goto.cbl decision log (this suite's closest thing
+      *          to a durable run-count log), and the batch checkpoint
+      *          files left behind by CALCULADORA-TIMES and
+      *          MOSTRASRNUMERO100, and prints a one-screen summary of
+      *          yesterday's activity across the suite.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTE-TURNO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG ASSIGN TO "ERRORLOG.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-ERR-STATUS.
+           SELECT DECISION-LOG ASSIGN TO "GOTOLOG.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-DEC-STATUS.
+           SELECT CKPT-TIMES ASSIGN TO "TIMESCKPT.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-TIMES-STATUS.
+           SELECT CKPT-SEQ ASSIGN TO "SEQCKPT.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-SEQ-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ERROR-LOG.
+       01  LINEA-ERROR PIC X(116).
+
+       FD  DECISION-LOG.
+       01  LINEA-DECISION PIC X(40).
+
+       FD  CKPT-TIMES.
+       01  LINEA-CKPT-TIMES PIC X(10).
+
+       FD  CKPT-SEQ.
+       01  LINEA-CKPT-SEQ PIC X(14).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ERR-STATUS PIC XX.
+       01 WS-DEC-STATUS PIC XX.
+       01 WS-CKPT-TIMES-STATUS PIC XX.
+       01 WS-CKPT-SEQ-STATUS PIC XX.
+       01 WS-HOY PIC X(8).
+       01 WS-HOY-NUM PIC 9(8).
+       01 WS-FECHA-INT PIC 9(7).
+       01 WS-AYER-NUM PIC 9(8).
+       01 WS-AYER-FECHA PIC X(8).
+       01 WS-AYER-ED PIC X(10).
+       01 WS-TOTAL-ERRORES PIC 9(4) VALUE 0.
+       01 WS-TOTAL-DECISIONES PIC 9(4) VALUE 0.
+       01 WS-TOTAL-EJECUTADOS PIC 9(4) VALUE 0.
+       01 WS-TOTAL-DECLINADOS PIC 9(4) VALUE 0.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           PERFORM CALCULA-AYER.
+           DISPLAY "=================================================".
+           DISPLAY "  RESUMEN DE TURNO - ACTIVIDAD DEL " WS-AYER-ED.
+           DISPLAY "=================================================".
+           PERFORM CUENTA-ERRORES.
+           PERFORM CUENTA-DECISIONES.
+           PERFORM VERIFICA-CHECKPOINTS.
+           DISPLAY "=================================================".
+           GOBACK.
+
+       CALCULA-AYER.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-HOY.
+           MOVE WS-HOY TO WS-HOY-NUM.
+           COMPUTE WS-FECHA-INT = FUNCTION INTEGER-OF-DATE(WS-HOY-NUM).
+           COMPUTE WS-FECHA-INT = WS-FECHA-INT - 1.
+           COMPUTE WS-AYER-NUM =
+               FUNCTION DATE-OF-INTEGER(WS-FECHA-INT).
+           MOVE WS-AYER-NUM TO WS-AYER-FECHA.
+           STRING WS-AYER-FECHA(1:4) DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-AYER-FECHA(5:2) DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-AYER-FECHA(7:2) DELIMITED BY SIZE
+               INTO WS-AYER-ED.
+
+       CUENTA-ERRORES.
+           OPEN INPUT ERROR-LOG.
+           IF WS-ERR-STATUS = "00"
+               PERFORM UNTIL WS-ERR-STATUS NOT = "00"
+                   READ ERROR-LOG
+                       AT END
+                           MOVE "10" TO WS-ERR-STATUS
+                       NOT AT END
+                           IF LINEA-ERROR(1:8) = WS-AYER-FECHA
+                               ADD 1 TO WS-TOTAL-ERRORES
+                               DISPLAY "  ERROR: " LINEA-ERROR(22:20)
+                                   " - " LINEA-ERROR(77:40)
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ERROR-LOG
+           END-IF.
+           DISPLAY "ERRORES REGISTRADOS AYER: " WS-TOTAL-ERRORES.
+
+       CUENTA-DECISIONES.
+           OPEN INPUT DECISION-LOG.
+           IF WS-DEC-STATUS = "00"
+               PERFORM UNTIL WS-DEC-STATUS NOT = "00"
+                   READ DECISION-LOG
+                       AT END
+                           MOVE "10" TO WS-DEC-STATUS
+                       NOT AT END
+                           IF LINEA-DECISION(1:8) = WS-AYER-FECHA
+                               ADD 1 TO WS-TOTAL-DECISIONES
+                               IF LINEA-DECISION(26:1) = "S" OR
+                                  LINEA-DECISION(26:1) = "s"
+                                   ADD 1 TO WS-TOTAL-EJECUTADOS
+                               ELSE
+                                   ADD 1 TO WS-TOTAL-DECLINADOS
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE DECISION-LOG
+           END-IF.
+           DISPLAY "EJECUCIONES REGISTRADAS AYER: " WS-TOTAL-DECISIONES
+               " (EJECUTADAS: " WS-TOTAL-EJECUTADOS
+               " DECLINADAS: " WS-TOTAL-DECLINADOS ")".
+
+       VERIFICA-CHECKPOINTS.
+           OPEN INPUT CKPT-TIMES.
+           IF WS-CKPT-TIMES-STATUS = "00"
+               READ CKPT-TIMES
+                   AT END
+                       DISPLAY
+                       "CALCULADORA-TIMES: SIN CHECKPOINT PENDIENTE"
+                   NOT AT END
+                       DISPLAY
+                       "CALCULADORA-TIMES: CHECKPOINT PENDIENTE DE AYER"
+               END-READ
+               CLOSE CKPT-TIMES
+           ELSE
+               DISPLAY "CALCULADORA-TIMES: SIN CHECKPOINT PENDIENTE"
+           END-IF.
+
+           OPEN INPUT CKPT-SEQ.
+           IF WS-CKPT-SEQ-STATUS = "00"
+               READ CKPT-SEQ
+                   AT END
+                       DISPLAY
+                       "MOSTRASRNUMERO100: SIN CHECKPOINT PENDIENTE"
+                   NOT AT END
+                       DISPLAY
+                       "MOSTRASRNUMERO100: CHECKPOINT PENDIENTE DE AYER"
+               END-READ
+               CLOSE CKPT-SEQ
+           ELSE
+               DISPLAY "MOSTRASRNUMERO100: SIN CHECKPOINT PENDIENTE"
+           END-IF.
+
+       END PROGRAM REPORTE-TURNO.
