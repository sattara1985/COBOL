@@ -1,43 +1,345 @@
-      ******************************************************************
-      * Author: STEVEN ATTARA
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. OPERACIONES_BASICAS.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 NUM1 PIC 9(4).
-       01 NUM2 PIC 9(4).
-       01 SUMA PIC 9(5).
-       01 RESTA PIC 9(5).
-       01 MULTI PIC 9(5).
-       01 DIVI PIC 9(5).
-
-       01 MENSAJE1 PIC X(30) VALUE "EL RESULTADO DE LA  SUMA ES ".
-       01 MENSAJE2 PIC X(30) VALUE "EL RESULTADO DE LA  RESTA ES ".
-       01 MENSAJE3 PIC X(40) VALUE "EL RESULTADO DE LA MULTIPCACION_ES".
-       01 MENSAJE4 PIC X(40) VALUE "EL RESULTADO DE LA DIVISION- ES".
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "OPERACION DE SUMA- RESTA- MULTIPLICACION Y DIVIDIR"
-            DISPLAY "INGRESE PRIMER NUMERO"
-            ACCEPT NUM1.
-            DISPLAY" INGRESE SEGUNDO NUMERO"
-            ACCEPT NUM2.
-
-            ADD NUM1 TO NUM2 GIVING SUMA.
-            SUBTRACT NUM1 FROM NUM2 GIVING RESTA.
-            MULTIPLY NUM1 BY NUM2 GIVING MULTI.
-            DIVIDE NUM1 BY NUM2 GIVING DIVI.
-
-            DISPLAY MENSAJE1 SUMA.
-            DISPLAY MENSAJE2 RESTA.
-            DISPLAY MENSAJE3 MULTI.
-            DISPLAY MENSAJE4 DIVI.
-
-            STOP RUN.
-       END PROGRAM OPERACIONES_BASICAS.
+      ******************************************************************
+      * Author: STEVEN ATTARA
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. OPERACIONES_BASICAS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TOTALES-FILE ASSIGN TO "RECONTOT.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-TOTALES-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TOTALES-FILE.
+       01  LINEA-TOTALES.
+           05 TOTAL-SUMA-REC PIC S9(7)V99 SIGN IS TRAILING SEPARATE.
+           05 TOTAL-RESTA-REC PIC S9(7)V99 SIGN IS TRAILING SEPARATE.
+           05 TOTAL-MULTI-REC PIC S9(7)V99 SIGN IS TRAILING SEPARATE.
+           05 TOTAL-DIVI-REC PIC S9(7)V99 SIGN IS TRAILING SEPARATE.
+
+       WORKING-STORAGE SECTION.
+       01 NUM1 PIC S9(6)V99.
+       01 NUM2 PIC S9(6)V99.
+       01 SUMA PIC S9(7)V99.
+       01 RESTA PIC S9(7)V99.
+       01 MULTI PIC S9(7)V99.
+       01 DIVI PIC S9(7)V99.
+       01 NUM1-ED PIC -(6)9.99.
+       01 NUM2-ED PIC -(6)9.99.
+       01 SUMA-ED PIC -(7)9.99.
+       01 RESTA-ED PIC -(7)9.99.
+       01 MULTI-ED PIC -(7)9.99.
+       01 DIVI-ED PIC -(7)9.99.
+       01 WS-PROGRAMA PIC X(20) VALUE "OPERACIONES_BASICAS".
+       01 WS-PARRAFO PIC X(20).
+       01 WS-DESCRIPCION PIC X(40).
+       01 WS-TOTALES-STATUS PIC XX.
+       01 WS-TOTAL-SUMA PIC S9(7)V99 VALUE 0.
+       01 WS-TOTAL-RESTA PIC S9(7)V99 VALUE 0.
+       01 WS-TOTAL-MULTI PIC S9(7)V99 VALUE 0.
+       01 WS-TOTAL-DIVI PIC S9(7)V99 VALUE 0.
+       01 WS-TOTAL-SUMA-ED PIC -(7)9.99.
+       01 WS-TOTAL-RESTA-ED PIC -(7)9.99.
+       01 WS-TOTAL-MULTI-ED PIC -(7)9.99.
+       01 WS-TOTAL-DIVI-ED PIC -(7)9.99.
+       01 WS-SUMA-OK PIC X VALUE "N".
+       01 WS-RESTA-OK PIC X VALUE "N".
+       01 WS-MULTI-OK PIC X VALUE "N".
+       01 WS-DIVI-OK PIC X VALUE "N".
+       01 WS-OPCION PIC X.
+       01 WS-NUM1-SIGNO PIC X VALUE "+".
+       01 WS-NUM1-ENTERO-ENTRADA PIC X(6) VALUE "XXXXXX".
+       01 WS-NUM1-CENTAVOS-ENTRADA PIC X(2) VALUE "XX".
+       01 WS-NUM1-ENTERO PIC 9(6).
+       01 WS-NUM1-CENTAVOS PIC 99.
+       01 WS-NUM2-SIGNO PIC X VALUE "+".
+       01 WS-NUM2-ENTERO-ENTRADA PIC X(6) VALUE "XXXXXX".
+       01 WS-NUM2-CENTAVOS-ENTRADA PIC X(2) VALUE "XX".
+       01 WS-NUM2-ENTERO PIC 9(6).
+       01 WS-NUM2-CENTAVOS PIC 99.
+       01 WS-ES-NUMERICO PIC X.
+       01 WS-OPERADOR PIC X(10).
+       01 WS-INTENTOS PIC 9 VALUE 0.
+       01 WS-MAX-INTENTOS PIC 9 VALUE 5.
+
+       COPY MENSAJES.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            MOVE "N" TO WS-SUMA-OK.
+            MOVE "N" TO WS-RESTA-OK.
+            MOVE "N" TO WS-MULTI-OK.
+            MOVE "N" TO WS-DIVI-OK.
+            MOVE 0 TO SUMA.
+            MOVE 0 TO RESTA.
+            MOVE 0 TO MULTI.
+            MOVE 0 TO DIVI.
+            CALL "CAPTURA-OPERADOR" USING WS-PROGRAMA WS-OPERADOR.
+            PERFORM SOLICITA-OPCION.
+            PERFORM SOLICITA-NUM1.
+            PERFORM SOLICITA-NUM2.
+
+            EVALUATE WS-OPCION
+                WHEN "1"
+                    PERFORM CALCULA-SUMA
+                WHEN "2"
+                    PERFORM CALCULA-RESTA
+                WHEN "3"
+                    PERFORM CALCULA-MULTI
+                WHEN "4"
+                    PERFORM CALCULA-DIVI
+                WHEN OTHER
+                    PERFORM CALCULA-SUMA
+                    PERFORM CALCULA-RESTA
+                    PERFORM CALCULA-MULTI
+                    PERFORM CALCULA-DIVI
+            END-EVALUATE.
+
+            PERFORM ACTUALIZA-TOTALES.
+
+            GOBACK.
+
+       SOLICITA-OPCION.
+           DISPLAY "OPERACION DE SUMA- RESTA- MULTIPLICACION Y DIVIDIR".
+           DISPLAY "1. SUMA".
+           DISPLAY "2. RESTA".
+           DISPLAY "3. MULTIPLICACION".
+           DISPLAY "4. DIVISION".
+           DISPLAY "T. TODAS".
+           DISPLAY "SELECCIONE UNA OPCION".
+           ACCEPT WS-OPCION.
+
+       SOLICITA-NUM1.
+           MOVE "Z" TO WS-NUM1-SIGNO.
+           MOVE 0 TO WS-INTENTOS.
+           PERFORM UNTIL WS-NUM1-SIGNO = "+" OR WS-NUM1-SIGNO = "-"
+                   OR WS-NUM1-SIGNO = SPACE
+                   OR WS-INTENTOS >= WS-MAX-INTENTOS
+               DISPLAY "SIGNO DEL PRIMER NUMERO (+/-, EN BLANCO = +)"
+               ACCEPT WS-NUM1-SIGNO
+               ADD 1 TO WS-INTENTOS
+               IF WS-NUM1-SIGNO NOT = "+" AND WS-NUM1-SIGNO NOT = "-"
+                       AND WS-NUM1-SIGNO NOT = SPACE
+                   DISPLAY "VALOR INVALIDO, INTENTE DE NUEVO"
+               END-IF
+           END-PERFORM.
+           IF WS-NUM1-SIGNO NOT = "+" AND WS-NUM1-SIGNO NOT = "-"
+               DISPLAY "DEMASIADOS INTENTOS, SE USA + POR DEFECTO"
+               MOVE "+" TO WS-NUM1-SIGNO
+           END-IF.
+           MOVE "XXXXXX" TO WS-NUM1-ENTERO-ENTRADA.
+           MOVE "N" TO WS-ES-NUMERICO.
+           MOVE 0 TO WS-INTENTOS.
+           PERFORM UNTIL WS-ES-NUMERICO = "S"
+                   OR WS-INTENTOS >= WS-MAX-INTENTOS
+               DISPLAY "INGRESE PARTE ENTERA DEL PRIMER NUMERO"
+               ACCEPT WS-NUM1-ENTERO-ENTRADA
+               CALL "VALIDA-NUMERO" USING WS-NUM1-ENTERO-ENTRADA
+                   WS-ES-NUMERICO
+               ADD 1 TO WS-INTENTOS
+               IF WS-ES-NUMERICO NOT = "S"
+                   DISPLAY "VALOR NO NUMERICO, INTENTE DE NUEVO"
+               END-IF
+           END-PERFORM.
+           IF WS-ES-NUMERICO NOT = "S"
+               DISPLAY "DEMASIADOS INTENTOS, SE USA 0 POR DEFECTO"
+               MOVE "000000" TO WS-NUM1-ENTERO-ENTRADA
+           END-IF.
+           MOVE "XX" TO WS-NUM1-CENTAVOS-ENTRADA.
+           MOVE "N" TO WS-ES-NUMERICO.
+           MOVE 0 TO WS-INTENTOS.
+           PERFORM UNTIL WS-ES-NUMERICO = "S"
+                   OR WS-INTENTOS >= WS-MAX-INTENTOS
+               DISPLAY "INGRESE CENTAVOS DEL PRIMER NUMERO (0-99)"
+               ACCEPT WS-NUM1-CENTAVOS-ENTRADA
+               CALL "VALIDA-NUMERO" USING WS-NUM1-CENTAVOS-ENTRADA
+                   WS-ES-NUMERICO
+               ADD 1 TO WS-INTENTOS
+               IF WS-ES-NUMERICO NOT = "S"
+                   DISPLAY "VALOR NO NUMERICO, INTENTE DE NUEVO"
+               END-IF
+           END-PERFORM.
+           IF WS-ES-NUMERICO NOT = "S"
+               DISPLAY "DEMASIADOS INTENTOS, SE USA 0 POR DEFECTO"
+               MOVE "00" TO WS-NUM1-CENTAVOS-ENTRADA
+           END-IF.
+           MOVE WS-NUM1-ENTERO-ENTRADA TO WS-NUM1-ENTERO.
+           MOVE WS-NUM1-CENTAVOS-ENTRADA TO WS-NUM1-CENTAVOS.
+           COMPUTE NUM1 = WS-NUM1-ENTERO + (WS-NUM1-CENTAVOS / 100).
+           IF WS-NUM1-SIGNO = "-"
+               COMPUTE NUM1 = NUM1 * -1
+           END-IF.
+
+       SOLICITA-NUM2.
+           MOVE "Z" TO WS-NUM2-SIGNO.
+           MOVE 0 TO WS-INTENTOS.
+           PERFORM UNTIL WS-NUM2-SIGNO = "+" OR WS-NUM2-SIGNO = "-"
+                   OR WS-NUM2-SIGNO = SPACE
+                   OR WS-INTENTOS >= WS-MAX-INTENTOS
+               DISPLAY "SIGNO DEL SEGUNDO NUMERO (+/-, EN BLANCO = +)"
+               ACCEPT WS-NUM2-SIGNO
+               ADD 1 TO WS-INTENTOS
+               IF WS-NUM2-SIGNO NOT = "+" AND WS-NUM2-SIGNO NOT = "-"
+                       AND WS-NUM2-SIGNO NOT = SPACE
+                   DISPLAY "VALOR INVALIDO, INTENTE DE NUEVO"
+               END-IF
+           END-PERFORM.
+           IF WS-NUM2-SIGNO NOT = "+" AND WS-NUM2-SIGNO NOT = "-"
+               DISPLAY "DEMASIADOS INTENTOS, SE USA + POR DEFECTO"
+               MOVE "+" TO WS-NUM2-SIGNO
+           END-IF.
+           MOVE "XXXXXX" TO WS-NUM2-ENTERO-ENTRADA.
+           MOVE "N" TO WS-ES-NUMERICO.
+           MOVE 0 TO WS-INTENTOS.
+           PERFORM UNTIL WS-ES-NUMERICO = "S"
+                   OR WS-INTENTOS >= WS-MAX-INTENTOS
+               DISPLAY "INGRESE PARTE ENTERA DEL SEGUNDO NUMERO"
+               ACCEPT WS-NUM2-ENTERO-ENTRADA
+               CALL "VALIDA-NUMERO" USING WS-NUM2-ENTERO-ENTRADA
+                   WS-ES-NUMERICO
+               ADD 1 TO WS-INTENTOS
+               IF WS-ES-NUMERICO NOT = "S"
+                   DISPLAY "VALOR NO NUMERICO, INTENTE DE NUEVO"
+               END-IF
+           END-PERFORM.
+           IF WS-ES-NUMERICO NOT = "S"
+               DISPLAY "DEMASIADOS INTENTOS, SE USA 0 POR DEFECTO"
+               MOVE "000000" TO WS-NUM2-ENTERO-ENTRADA
+           END-IF.
+           MOVE "XX" TO WS-NUM2-CENTAVOS-ENTRADA.
+           MOVE "N" TO WS-ES-NUMERICO.
+           MOVE 0 TO WS-INTENTOS.
+           PERFORM UNTIL WS-ES-NUMERICO = "S"
+                   OR WS-INTENTOS >= WS-MAX-INTENTOS
+               DISPLAY "INGRESE CENTAVOS DEL SEGUNDO NUMERO (0-99)"
+               ACCEPT WS-NUM2-CENTAVOS-ENTRADA
+               CALL "VALIDA-NUMERO" USING WS-NUM2-CENTAVOS-ENTRADA
+                   WS-ES-NUMERICO
+               ADD 1 TO WS-INTENTOS
+               IF WS-ES-NUMERICO NOT = "S"
+                   DISPLAY "VALOR NO NUMERICO, INTENTE DE NUEVO"
+               END-IF
+           END-PERFORM.
+           IF WS-ES-NUMERICO NOT = "S"
+               DISPLAY "DEMASIADOS INTENTOS, SE USA 0 POR DEFECTO"
+               MOVE "00" TO WS-NUM2-CENTAVOS-ENTRADA
+           END-IF.
+           MOVE WS-NUM2-ENTERO-ENTRADA TO WS-NUM2-ENTERO.
+           MOVE WS-NUM2-CENTAVOS-ENTRADA TO WS-NUM2-CENTAVOS.
+           COMPUTE NUM2 = WS-NUM2-ENTERO + (WS-NUM2-CENTAVOS / 100).
+           IF WS-NUM2-SIGNO = "-"
+               COMPUTE NUM2 = NUM2 * -1
+           END-IF.
+
+       CALCULA-SUMA.
+            ADD NUM1 TO NUM2 GIVING SUMA
+                ON SIZE ERROR
+                    DISPLAY "RESULT TOO LARGE TO SHOW"
+                    MOVE "MAIN-PROCEDURE" TO WS-PARRAFO
+                    MOVE "SUMA OVERFLOW" TO WS-DESCRIPCION
+                    CALL "LOG-ERROR" USING WS-PROGRAMA WS-PARRAFO
+                        WS-DESCRIPCION
+                NOT ON SIZE ERROR
+                    MOVE "S" TO WS-SUMA-OK
+                    MOVE SUMA TO SUMA-ED
+                    DISPLAY MENSAJE1 SUMA-ED
+            END-ADD.
+
+       CALCULA-RESTA.
+            SUBTRACT NUM1 FROM NUM2 GIVING RESTA
+                ON SIZE ERROR
+                    DISPLAY "RESULT TOO LARGE TO SHOW"
+                    MOVE "MAIN-PROCEDURE" TO WS-PARRAFO
+                    MOVE "RESTA OVERFLOW" TO WS-DESCRIPCION
+                    CALL "LOG-ERROR" USING WS-PROGRAMA WS-PARRAFO
+                        WS-DESCRIPCION
+                NOT ON SIZE ERROR
+                    MOVE "S" TO WS-RESTA-OK
+                    MOVE RESTA TO RESTA-ED
+                    DISPLAY MENSAJE2 RESTA-ED
+            END-SUBTRACT.
+
+       CALCULA-MULTI.
+            MULTIPLY NUM1 BY NUM2 GIVING MULTI
+                ON SIZE ERROR
+                    DISPLAY "RESULT TOO LARGE TO SHOW"
+                    MOVE "MAIN-PROCEDURE" TO WS-PARRAFO
+                    MOVE "MULTI OVERFLOW" TO WS-DESCRIPCION
+                    CALL "LOG-ERROR" USING WS-PROGRAMA WS-PARRAFO
+                        WS-DESCRIPCION
+                NOT ON SIZE ERROR
+                    MOVE "S" TO WS-MULTI-OK
+                    MOVE MULTI TO MULTI-ED
+                    DISPLAY MENSAJE3 MULTI-ED
+            END-MULTIPLY.
+
+       CALCULA-DIVI.
+            IF NUM2 = 0
+                DISPLAY MENSAJE5
+                MOVE "MAIN-PROCEDURE" TO WS-PARRAFO
+                MOVE "DIVISION BY ZERO" TO WS-DESCRIPCION
+                CALL "LOG-ERROR" USING WS-PROGRAMA WS-PARRAFO
+                    WS-DESCRIPCION
+            ELSE
+                DIVIDE NUM1 BY NUM2 GIVING DIVI
+                    ON SIZE ERROR
+                        DISPLAY "RESULT TOO LARGE TO SHOW"
+                        MOVE "MAIN-PROCEDURE" TO WS-PARRAFO
+                        MOVE "DIVI OVERFLOW" TO WS-DESCRIPCION
+                        CALL "LOG-ERROR" USING WS-PROGRAMA WS-PARRAFO
+                            WS-DESCRIPCION
+                    NOT ON SIZE ERROR
+                        MOVE "S" TO WS-DIVI-OK
+                        MOVE DIVI TO DIVI-ED
+                        DISPLAY MENSAJE4 DIVI-ED
+                END-DIVIDE
+            END-IF.
+
+       ACTUALIZA-TOTALES.
+           OPEN INPUT TOTALES-FILE.
+           IF WS-TOTALES-STATUS = "00"
+               READ TOTALES-FILE
+                   NOT AT END
+                       MOVE TOTAL-SUMA-REC TO WS-TOTAL-SUMA
+                       MOVE TOTAL-RESTA-REC TO WS-TOTAL-RESTA
+                       MOVE TOTAL-MULTI-REC TO WS-TOTAL-MULTI
+                       MOVE TOTAL-DIVI-REC TO WS-TOTAL-DIVI
+               END-READ
+               CLOSE TOTALES-FILE
+           END-IF.
+
+           IF WS-SUMA-OK = "S"
+               ADD SUMA TO WS-TOTAL-SUMA
+           END-IF.
+           IF WS-RESTA-OK = "S"
+               ADD RESTA TO WS-TOTAL-RESTA
+           END-IF.
+           IF WS-MULTI-OK = "S"
+               ADD MULTI TO WS-TOTAL-MULTI
+           END-IF.
+           IF WS-DIVI-OK = "S"
+               ADD DIVI TO WS-TOTAL-DIVI
+           END-IF.
+
+           OPEN OUTPUT TOTALES-FILE.
+           MOVE WS-TOTAL-SUMA TO TOTAL-SUMA-REC.
+           MOVE WS-TOTAL-RESTA TO TOTAL-RESTA-REC.
+           MOVE WS-TOTAL-MULTI TO TOTAL-MULTI-REC.
+           MOVE WS-TOTAL-DIVI TO TOTAL-DIVI-REC.
+           WRITE LINEA-TOTALES.
+           CLOSE TOTALES-FILE.
+           MOVE WS-TOTAL-SUMA TO WS-TOTAL-SUMA-ED.
+           MOVE WS-TOTAL-RESTA TO WS-TOTAL-RESTA-ED.
+           MOVE WS-TOTAL-MULTI TO WS-TOTAL-MULTI-ED.
+           MOVE WS-TOTAL-DIVI TO WS-TOTAL-DIVI-ED.
+           DISPLAY "TOTALES ACUMULADOS - SUMA: " WS-TOTAL-SUMA-ED
+               " RESTA: " WS-TOTAL-RESTA-ED
+               " MULTI: " WS-TOTAL-MULTI-ED
+               " DIVI: " WS-TOTAL-DIVI-ED.
+
+       END PROGRAM OPERACIONES_BASICAS.
