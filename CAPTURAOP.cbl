@@ -0,0 +1,52 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Shared CALLable startup step. Prompts for an operator
+      *          ID and appends it, with a timestamp and the calling
+      *          program's name, to one common per-session audit trail
+      *          so a figure produced by any program in the suite can
+      *          be traced back to who keyed it in and when.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CAPTURA-OPERADOR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG ASSIGN TO "AUDITLOG.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG.
+       01  LINEA-AUDIT PIC X(61).
+
+       WORKING-STORAGE SECTION.
+       01 WS-AUDIT-STATUS PIC XX.
+       01 WS-FECHA-HORA PIC X(21).
+
+       LINKAGE SECTION.
+       01 LK-PROGRAMA PIC X(20).
+       01 LK-OPERADOR PIC X(10).
+
+       PROCEDURE DIVISION USING LK-PROGRAMA LK-OPERADOR.
+       MAIN-PROCEDURE.
+           DISPLAY "ID DE OPERADOR: ".
+           ACCEPT LK-OPERADOR.
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA.
+           OPEN EXTEND AUDIT-LOG.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG
+           END-IF.
+           MOVE SPACES TO LINEA-AUDIT.
+           STRING WS-FECHA-HORA(1:15) DELIMITED BY SIZE
+               " PROG=" DELIMITED BY SIZE
+               LK-PROGRAMA DELIMITED BY SIZE
+               " OPERADOR=" DELIMITED BY SIZE
+               LK-OPERADOR DELIMITED BY SIZE
+               INTO LINEA-AUDIT.
+           WRITE LINEA-AUDIT.
+           CLOSE AUDIT-LOG.
+           GOBACK.
+       END PROGRAM CAPTURA-OPERADOR.
