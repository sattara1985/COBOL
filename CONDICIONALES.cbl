@@ -6,8 +6,26 @@
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. CONDICIONALES.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT LOG-COMPARACION ASSIGN TO "COMPARALOG.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+           SELECT PARES-FILE ASSIGN TO "PARES.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-PARES-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
+       FD  LOG-COMPARACION.
+       01  LINEA-LOG PIC X(60).
+
+       FD  PARES-FILE.
+       01  LINEA-PAR.
+           05 NUM1-PAR PIC 9(4).
+           05 NUM2-PAR PIC 9(4).
+
        WORKING-STORAGE SECTION.
       *VARIABLES
        01 NUM1 PIC 9(4).
@@ -16,45 +34,155 @@
        01 RESTA PIC 9(5).
        01 MULTI PIC 9(5).
        01 DIVI PIC 9(5).
+       01 RESULTADO-COMPARACION PIC X(5).
+       01 WS-LOG-STATUS PIC XX.
+       01 WS-PARES-STATUS PIC XX.
+       01 WS-FIN-PARES PIC X VALUE "N".
+       01 WS-PROGRAMA PIC X(20) VALUE "CONDICIONALES".
+       01 WS-PARRAFO PIC X(20).
+       01 WS-DESCRIPCION PIC X(40).
+       01 LIMITE PIC 9(4).
+       01 WS-LIMITE-ENTRADA PIC X(4) VALUE "XXXX".
+       01 WS-ES-NUMERICO PIC X.
+       01 WS-INTENTOS PIC 9 VALUE 0.
+       01 WS-MAX-INTENTOS PIC 9 VALUE 5.
       *MENSAJES DE SALIDA
-       01 MENSAJE1 PIC X(30) VALUE "EL RESULTADO DE LA  SUMA ES ".
-       01 MENSAJE2 PIC X(30) VALUE "EL RESULTADO DE LA  RESTA ES ".
-       01 MENSAJE3 PIC X(40) VALUE "EL RESULTADO DE LA MULTIPCACION_ES".
-       01 MENSAJE4 PIC X(40) VALUE "EL RESULTADO DE LA DIVISION- ES".
+       COPY MENSAJES.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+           PERFORM SOLICITA-LIMITE.
+           OPEN INPUT PARES-FILE.
+           IF WS-PARES-STATUS = "00"
+               PERFORM PROCESA-LOTE
+               CLOSE PARES-FILE
+           ELSE
+               PERFORM ENTRADA-INTERACTIVA
+               PERFORM COMPARA-Y-REGISTRA
+           END-IF.
+           STOP RUN.
+
+       SOLICITA-LIMITE.
+           MOVE "N" TO WS-ES-NUMERICO.
+           MOVE 0 TO WS-INTENTOS.
+           PERFORM UNTIL WS-ES-NUMERICO = "S"
+                   OR WS-INTENTOS >= WS-MAX-INTENTOS
+               DISPLAY "LIMITE DE CONTROL (0-9999)"
+               ACCEPT WS-LIMITE-ENTRADA
+               CALL "VALIDA-NUMERO" USING WS-LIMITE-ENTRADA
+                   WS-ES-NUMERICO
+               ADD 1 TO WS-INTENTOS
+               IF WS-ES-NUMERICO NOT = "S"
+                   DISPLAY "VALOR NO NUMERICO, INTENTE DE NUEVO"
+               END-IF
+           END-PERFORM.
+           IF WS-ES-NUMERICO NOT = "S"
+               DISPLAY "DEMASIADOS INTENTOS, SE USA 0 POR DEFECTO"
+               MOVE "0000" TO WS-LIMITE-ENTRADA
+           END-IF.
+           MOVE WS-LIMITE-ENTRADA TO LIMITE.
+
+       PROCESA-LOTE.
+           PERFORM UNTIL WS-FIN-PARES = "S"
+               READ PARES-FILE
+                   AT END
+                       MOVE "S" TO WS-FIN-PARES
+                   NOT AT END
+                       MOVE NUM1-PAR TO NUM1
+                       MOVE NUM2-PAR TO NUM2
+                       PERFORM COMPARA-Y-REGISTRA
+               END-READ
+           END-PERFORM.
+
+       ENTRADA-INTERACTIVA.
       *ENTRADA DE DATOS
             DISPLAY "OPERACION DE SUMA- RESTA- MULTIPLICACION Y DIVIDIR"
             DISPLAY "INGRESE PRIMER NUMERO"
             ACCEPT NUM1.
             DISPLAY" INGRESE SEGUNDO NUMERO"
             ACCEPT NUM2.
+
+       COMPARA-Y-REGISTRA.
       *OPERACIONES
       *SUMA
-            ADD NUM1 TO NUM2 GIVING SUMA.
+            ADD NUM1 TO NUM2 GIVING SUMA
+                ON SIZE ERROR
+                    DISPLAY "RESULT TOO LARGE TO SHOW"
+                    MOVE "MAIN-PROCEDURE" TO WS-PARRAFO
+                    MOVE "SUMA OVERFLOW" TO WS-DESCRIPCION
+                    CALL "LOG-ERROR" USING WS-PROGRAMA WS-PARRAFO
+                        WS-DESCRIPCION
+                NOT ON SIZE ERROR
+                    DISPLAY MENSAJE1 SUMA
+            END-ADD.
       *RESTA
-            SUBTRACT NUM1 FROM NUM2 GIVING RESTA.
+            SUBTRACT NUM1 FROM NUM2 GIVING RESTA
+                ON SIZE ERROR
+                    DISPLAY "RESULT TOO LARGE TO SHOW"
+                    MOVE "MAIN-PROCEDURE" TO WS-PARRAFO
+                    MOVE "RESTA OVERFLOW" TO WS-DESCRIPCION
+                    CALL "LOG-ERROR" USING WS-PROGRAMA WS-PARRAFO
+                        WS-DESCRIPCION
+                NOT ON SIZE ERROR
+                    DISPLAY MENSAJE2 RESTA
+            END-SUBTRACT.
       *MULTIPLICACION
-            MULTIPLY NUM1 BY NUM2 GIVING MULTI.
+            MULTIPLY NUM1 BY NUM2 GIVING MULTI
+                ON SIZE ERROR
+                    DISPLAY "RESULT TOO LARGE TO SHOW"
+                    MOVE "MAIN-PROCEDURE" TO WS-PARRAFO
+                    MOVE "MULTI OVERFLOW" TO WS-DESCRIPCION
+                    CALL "LOG-ERROR" USING WS-PROGRAMA WS-PARRAFO
+                        WS-DESCRIPCION
+                NOT ON SIZE ERROR
+                    DISPLAY MENSAJE3 MULTI
+            END-MULTIPLY.
       *DIVISION
-            DIVIDE NUM1 BY NUM2 GIVING DIVI.
-
-      *MOSTRAR RESUÑLTADOS
-            DISPLAY MENSAJE1 SUMA.
-            DISPLAY MENSAJE2 RESTA.
-            DISPLAY MENSAJE3 MULTI.
-            DISPLAY MENSAJE4 DIVI.
+            IF NUM2 = 0
+                DISPLAY MENSAJE5
+                MOVE "COMPARA-Y-REGISTRA" TO WS-PARRAFO
+                MOVE "DIVISION BY ZERO" TO WS-DESCRIPCION
+                CALL "LOG-ERROR" USING WS-PROGRAMA WS-PARRAFO
+                    WS-DESCRIPCION
+            ELSE
+                DIVIDE NUM1 BY NUM2 GIVING DIVI
+      *MOSTRAR RESULTADOS
+                DISPLAY MENSAJE4 DIVI
+            END-IF.
       *CONDICIONALES IF
 
-           IF NUM1>NUM2
-               DISPLAY "EL NUMERO " NUM1 " ES MAYOR QUE " NUM2
+           EVALUATE TRUE
+               WHEN NUM1 > NUM2
+                   MOVE "MAYOR" TO RESULTADO-COMPARACION
+                   DISPLAY "EL NUMERO " NUM1 " ES MAYOR QUE " NUM2
+               WHEN NUM1 < NUM2
+                   MOVE "MENOR" TO RESULTADO-COMPARACION
+                   DISPLAY "EL NUMERO " NUM2 " ES MAYOR QUE " NUM1
+               WHEN OTHER
+                   MOVE "IGUAL" TO RESULTADO-COMPARACION
+                   DISPLAY "EL NUMERO " NUM1 " ES IGUAL QUE " NUM2
+           END-EVALUATE.
+
+           IF NUM1 > LIMITE
+               DISPLAY "AVISO: NUM1 " NUM1 " SUPERA EL LIMITE " LIMITE
            END-IF.
-           IF NUM2>NUM1
-               DISPLAY "EL NUMERO " NUM2 " ES MAYOR QUE " NUM1
-           ELSE
-               DISPLAY "EL NUMERO " NUM1 " ES IGUAL QUE " NUM2
+           IF NUM2 > LIMITE
+               DISPLAY "AVISO: NUM2 " NUM2 " SUPERA EL LIMITE " LIMITE
+           END-IF.
+
+           OPEN EXTEND LOG-COMPARACION.
+           IF WS-LOG-STATUS = "35"
+               OPEN OUTPUT LOG-COMPARACION
            END-IF.
+           MOVE SPACES TO LINEA-LOG.
+           STRING "NUM1=" DELIMITED BY SIZE
+               NUM1 DELIMITED BY SIZE
+               " NUM2=" DELIMITED BY SIZE
+               NUM2 DELIMITED BY SIZE
+               " RESULTADO=" DELIMITED BY SIZE
+               RESULTADO-COMPARACION DELIMITED BY SIZE
+               INTO LINEA-LOG.
+           WRITE LINEA-LOG.
+           CLOSE LOG-COMPARACION.
 
-            STOP RUN.
        END PROGRAM CONDICIONALES.
