@@ -1,53 +1,106 @@
-      ******************************************************************
-      * Author:STEVEN CAP 12
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01  NUMERO PIC 99.
-       01  MULTIPLICADOR PIC 999.
-       01 RESULTADO PIC 9999.
-       01 SALIDA PIC XXXXX.
-
-       PROCEDURE DIVISION.
-
-           INICIO.
-           DISPLAY "PARA SALI INTRODUCIR 'SALIR' EN LA CONSOLA".
-           DISPLAY "PARA MULTIPLICAR PULSA INTRO".
-           ACCEPT SALIDA.
-           IF SALIDA = "SALIR" OR SALIDA = "salir" OR SALIDA ="Salir"
-               GO TO FINALIZAR
-           ELSE
-               PERFORM REINICIA-PROGRAMA.
-               PERFORM INTRODUCE-NUMERO.
-               PERFORM MOSTRAR-TABLA.
-
-           FINALIZAR.
-               STOP RUN.
-
-           REINICIA-PROGRAMA.
-               MOVE 0 TO MULTIPLICADOR.
-
-           INTRODUCE-NUMERO.
-           DISPLAY "INTRODUCE UN NUMERO".
-               ACCEPT NUMERO.
-
-           MOSTRAR-TABLA.
-               DISPLAY "LA TABLA DEL " NUMERO ":".
-               PERFORM CALCULOS.
-
-           CALCULOS.
-               ADD 1 TO MULTIPLICADOR.
-               COMPUTE RESULTADO = NUMERO*MULTIPLICADOR.
-               DISPLAY NUMERO " * " MULTIPLICADOR " = " RESULTADO.
-             IF MULTIPLICADOR < 10
-               GO TO CALCULOS.
-           PERFORM INICIO.
-
-
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:STEVEN CAP 12
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CALCULADORA.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01  NUMERO PIC 99.
+       01  MULTIPLICADOR PIC 999.
+       01 RESULTADO PIC 9999.
+       01 SALIDA PIC XXXXX.
+       01 WS-PROGRAMA PIC X(20) VALUE "CALCULADORA".
+       01 WS-PARRAFO PIC X(20).
+       01 WS-DESCRIPCION PIC X(40).
+       01 WS-NUMERO-ENTRADA PIC X(2) VALUE "XX".
+       01 WS-ES-NUMERICO PIC X.
+       01 WS-INTENTOS PIC 9 VALUE 0.
+       01 WS-MAX-INTENTOS PIC 9 VALUE 5.
+       01 WS-OPERADOR PIC X(10).
+       01 WS-SESION-INICIADA PIC X VALUE "N".
+       01 WS-PAGINA PIC 999 VALUE 0.
+
+       PROCEDURE DIVISION.
+
+           INICIO.
+           IF WS-SESION-INICIADA = "N"
+               CALL "CAPTURA-OPERADOR" USING WS-PROGRAMA WS-OPERADOR
+               MOVE "S" TO WS-SESION-INICIADA
+           END-IF.
+           DISPLAY "PARA SALI INTRODUCIR 'SALIR' EN LA CONSOLA".
+           DISPLAY "PARA MULTIPLICAR PULSA INTRO".
+           ACCEPT SALIDA.
+           IF SALIDA = "SALIR" OR SALIDA = "salir" OR SALIDA ="Salir"
+               GO TO FINALIZAR
+           ELSE
+               PERFORM REINICIA-PROGRAMA.
+               PERFORM INTRODUCE-NUMERO.
+               PERFORM MOSTRAR-TABLA.
+
+           FINALIZAR.
+               MOVE 0 TO RETURN-CODE.
+               GOBACK.
+
+           FINALIZAR-CON-ERROR.
+               MOVE 4 TO RETURN-CODE.
+               GOBACK.
+
+           REINICIA-PROGRAMA.
+               MOVE 0 TO MULTIPLICADOR.
+
+           INTRODUCE-NUMERO.
+           MOVE "XX" TO WS-NUMERO-ENTRADA.
+           MOVE "N" TO WS-ES-NUMERICO.
+           MOVE 0 TO WS-INTENTOS.
+           PERFORM UNTIL WS-ES-NUMERICO = "S"
+                   OR WS-INTENTOS >= WS-MAX-INTENTOS
+               DISPLAY "INTRODUCE UN NUMERO"
+               ACCEPT WS-NUMERO-ENTRADA
+               CALL "VALIDA-NUMERO" USING WS-NUMERO-ENTRADA
+                   WS-ES-NUMERICO
+               ADD 1 TO WS-INTENTOS
+               IF WS-ES-NUMERICO NOT = "S"
+                   DISPLAY "VALOR NO NUMERICO, INTENTE DE NUEVO"
+               END-IF
+           END-PERFORM.
+           IF WS-ES-NUMERICO NOT = "S"
+               DISPLAY "DEMASIADOS INTENTOS, NO SE INGRESO UN NUMERO"
+               MOVE "INTRODUCE-NUMERO" TO WS-PARRAFO
+               MOVE "MAX RETRIES EXCEEDED" TO WS-DESCRIPCION
+               CALL "LOG-ERROR" USING WS-PROGRAMA WS-PARRAFO
+                   WS-DESCRIPCION
+               GO TO FINALIZAR-CON-ERROR
+           END-IF.
+           MOVE WS-NUMERO-ENTRADA TO NUMERO.
+
+           MOSTRAR-TABLA.
+               ADD 1 TO WS-PAGINA.
+               DISPLAY
+                   "REPORTE TABLAS DE MULTIPLICAR   PAGINA: " WS-PAGINA.
+               DISPLAY "LA TABLA DEL " NUMERO ":".
+               DISPLAY "NUMERO   X  MULT   =  RESULTADO".
+               DISPLAY "----------------------------------------".
+               PERFORM CALCULOS.
+
+           CALCULOS.
+               ADD 1 TO MULTIPLICADOR.
+               COMPUTE RESULTADO = NUMERO*MULTIPLICADOR
+                   ON SIZE ERROR
+                       DISPLAY "RESULT TOO LARGE TO SHOW"
+                       MOVE "CALCULOS" TO WS-PARRAFO
+                       MOVE "RESULTADO OVERFLOW" TO WS-DESCRIPCION
+                       CALL "LOG-ERROR" USING WS-PROGRAMA WS-PARRAFO
+                           WS-DESCRIPCION
+                       GO TO FINALIZAR-CON-ERROR
+               END-COMPUTE.
+               DISPLAY NUMERO " * " MULTIPLICADOR " = " RESULTADO.
+             IF MULTIPLICADOR < 10
+               GO TO CALCULOS.
+           PERFORM INICIO.
+
+
+       END PROGRAM CALCULADORA.
