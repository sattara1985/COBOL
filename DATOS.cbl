@@ -1,39 +1,317 @@
-      ******************************************************************
-      * Author:STEVEN CAP 13
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. YOUR-PROGRAM-NAME.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       01 NOMBRE PIC X(15).
-       01 APELLIDOS PIC X(20).
-       01 EDAD PIC 99.
-
-       PROCEDURE DIVISION.
-
-       SOLICITA-DATOS.
-       PERFORM SOLICITA-NOMBRE THRU SOLICITA-APELLIDOS.
-       PERFORM SOLICITA-EDAD.
-
-       DISPLAY
-       "NOMBRE: " NOMBRE
-       "APELLIDOS: " APELLIDOS
-       "EDAD: "EDAD.
-
-           STOP RUN.
-
-       SOLICITA-NOMBRE.
-           DISPLAY"INTRODUCE TU NOMBRE"
-           ACCEPT NOMBRE.
-       SOLICITA-APELLIDOS.
-           DISPLAY"INTRODUCE TUS APELLIDOS"
-           ACCEPT APELLIDOS.
-       SOLICITA-EDAD.
-           DISPLAY"INTRODUCE TU EDAD"
-           ACCEPT EDAD.
-
-       END PROGRAM YOUR-PROGRAM-NAME.
+      ******************************************************************
+      * Author:STEVEN CAP 13
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DATOS.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PERSONAS-FILE ASSIGN TO "PERSONAS.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CLAVE-PERSONA
+               FILE STATUS IS WS-PERSONAS-STATUS.
+           SELECT EXPORT-FILE ASSIGN TO "PERSONAS.EXP"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPORT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PERSONAS-FILE.
+       01  PERSONA-REC.
+           05 CLAVE-PERSONA.
+               10 APELLIDOS-REC PIC X(20).
+               10 NOMBRE-REC PIC X(15).
+           05 EDAD-REC PIC 99.
+
+       FD  EXPORT-FILE.
+       01  LINEA-EXPORT.
+           05 APELLIDOS-EXP PIC X(20).
+           05 NOMBRE-EXP PIC X(15).
+           05 EDAD-EXP PIC 99.
+
+       WORKING-STORAGE SECTION.
+       01 WS-EXPORT-STATUS PIC XX.
+       01 WS-TOTAL-EXPORTADOS PIC 9(4) VALUE 0.
+       01 WS-EDAD-ENTRADA PIC X(2) VALUE "XX".
+       01 WS-ES-NUMERICO PIC X.
+       01 WS-INTENTOS PIC 9 VALUE 0.
+       01 WS-MAX-INTENTOS PIC 9 VALUE 5.
+       01 WS-INTENTOS-EDAD PIC 9 VALUE 0.
+       01 WS-MAX-INTENTOS-EDAD PIC 9 VALUE 5.
+       01 NOMBRE PIC X(15).
+       01 APELLIDOS PIC X(20).
+       01 EDAD PIC 99.
+       01 WS-PERSONAS-STATUS PIC XX.
+       01 WS-MODO PIC X.
+       01 WS-FIN-LISTADO PIC X VALUE "N".
+       01 WS-OPCION-MANT PIC X.
+       01 WS-PROGRAMA PIC X(20) VALUE "DATOS".
+       01 WS-PARRAFO PIC X(20).
+       01 WS-DESCRIPCION PIC X(40).
+       01 WS-OPERADOR PIC X(10).
+       01 WS-NOMBRE-NUEVO PIC X(15).
+       01 WS-NOMBRE-ORIGINAL PIC X(15).
+       01 WS-EDAD-GUARDADA PIC 99.
+       01 WS-CLAVE-EXISTE PIC X.
+
+       PROCEDURE DIVISION.
+
+       MAIN-PROCEDURE.
+           CALL "CAPTURA-OPERADOR" USING WS-PROGRAMA WS-OPERADOR.
+           DISPLAY "1. AGREGAR UNA PERSONA".
+           DISPLAY "2. CONSULTAR UNA PERSONA POR NOMBRE".
+           DISPLAY "3. LISTADO DE PERSONAS POR APELLIDOS".
+           DISPLAY "4. MODIFICAR O ELIMINAR UNA PERSONA".
+           DISPLAY "5. EXPORTAR PERSONAS A ARCHIVO PLANO".
+           DISPLAY "SELECCIONE UNA OPCION".
+           ACCEPT WS-MODO.
+           EVALUATE WS-MODO
+               WHEN "2"
+                   PERFORM CONSULTA-PERSONA
+               WHEN "3"
+                   PERFORM LISTADO-PERSONAS
+               WHEN "4"
+                   PERFORM MANTENIMIENTO-PERSONA
+               WHEN "5"
+                   PERFORM EXPORTA-PERSONAS
+               WHEN OTHER
+                   PERFORM SOLICITA-DATOS
+           END-EVALUATE.
+           GOBACK.
+
+       SOLICITA-DATOS.
+       PERFORM SOLICITA-NOMBRE THRU SOLICITA-APELLIDOS.
+       PERFORM VERIFICA-DUPLICADO.
+       PERFORM SOLICITA-EDAD.
+
+       DISPLAY
+       "NOMBRE: " NOMBRE
+       "APELLIDOS: " APELLIDOS
+       "EDAD: "EDAD.
+
+           PERFORM GRABA-PERSONA.
+
+       VERIFICA-DUPLICADO.
+           MOVE APELLIDOS TO APELLIDOS-REC.
+           MOVE NOMBRE TO NOMBRE-REC.
+           OPEN INPUT PERSONAS-FILE.
+           IF WS-PERSONAS-STATUS = "00"
+               READ PERSONAS-FILE
+                   INVALID KEY
+                       CONTINUE
+                   NOT INVALID KEY
+                       DISPLAY "AVISO: POSIBLE DUPLICADO -- YA EXISTE "
+                           "UNA PERSONA CON ESE NOMBRE Y APELLIDOS "
+                           "(EDAD REGISTRADA: " EDAD-REC ")"
+               END-READ
+               CLOSE PERSONAS-FILE
+           END-IF.
+
+       CONSULTA-PERSONA.
+           DISPLAY "INTRODUCE LOS APELLIDOS A BUSCAR".
+           ACCEPT APELLIDOS.
+           DISPLAY "INTRODUCE EL NOMBRE A BUSCAR".
+           ACCEPT NOMBRE.
+           MOVE APELLIDOS TO APELLIDOS-REC.
+           MOVE NOMBRE TO NOMBRE-REC.
+           OPEN INPUT PERSONAS-FILE.
+           IF WS-PERSONAS-STATUS = "35"
+               DISPLAY "NO HAY PERSONAS REGISTRADAS"
+           ELSE
+               READ PERSONAS-FILE
+                   INVALID KEY
+                       DISPLAY "PERSONA NO ENCONTRADA"
+                   NOT INVALID KEY
+                       DISPLAY "EDAD REGISTRADA: " EDAD-REC
+               END-READ
+               CLOSE PERSONAS-FILE
+           END-IF.
+
+       LISTADO-PERSONAS.
+           MOVE "N" TO WS-FIN-LISTADO.
+           OPEN INPUT PERSONAS-FILE.
+           IF WS-PERSONAS-STATUS = "35"
+               DISPLAY "NO HAY PERSONAS REGISTRADAS"
+           ELSE
+               DISPLAY "LISTADO DE PERSONAS POR APELLIDOS"
+               DISPLAY "---------------------------------"
+               READ PERSONAS-FILE NEXT
+                   AT END MOVE "Y" TO WS-FIN-LISTADO
+               END-READ
+               PERFORM UNTIL WS-FIN-LISTADO = "Y"
+                   DISPLAY APELLIDOS-REC " " NOMBRE-REC " " EDAD-REC
+                   READ PERSONAS-FILE NEXT
+                       AT END MOVE "Y" TO WS-FIN-LISTADO
+                   END-READ
+               END-PERFORM
+               CLOSE PERSONAS-FILE
+           END-IF.
+
+       MANTENIMIENTO-PERSONA.
+           DISPLAY "INTRODUCE LOS APELLIDOS DE LA PERSONA".
+           ACCEPT APELLIDOS.
+           DISPLAY "INTRODUCE EL NOMBRE DE LA PERSONA".
+           ACCEPT NOMBRE.
+           MOVE APELLIDOS TO APELLIDOS-REC.
+           MOVE NOMBRE TO NOMBRE-REC.
+           OPEN I-O PERSONAS-FILE.
+           IF WS-PERSONAS-STATUS = "35"
+               DISPLAY "NO HAY PERSONAS REGISTRADAS"
+           ELSE
+               READ PERSONAS-FILE
+                   INVALID KEY
+                       DISPLAY "PERSONA NO ENCONTRADA"
+                   NOT INVALID KEY
+                       DISPLAY "1. MODIFICAR EDAD"
+                       DISPLAY "2. MODIFICAR NOMBRE"
+                       DISPLAY "3. ELIMINAR PERSONA"
+                       ACCEPT WS-OPCION-MANT
+                       EVALUATE WS-OPCION-MANT
+                           WHEN "1"
+                               PERFORM SOLICITA-EDAD
+                               MOVE EDAD TO EDAD-REC
+                               REWRITE PERSONA-REC
+                           WHEN "2"
+                               PERFORM SOLICITA-NOMBRE
+                               PERFORM RENOMBRA-PERSONA
+                           WHEN "3"
+                               DELETE PERSONAS-FILE
+                           WHEN OTHER
+                               DISPLAY "OPCION INVALIDA"
+                       END-EVALUATE
+               END-READ
+               CLOSE PERSONAS-FILE
+           END-IF.
+
+       RENOMBRA-PERSONA.
+           MOVE NOMBRE TO WS-NOMBRE-NUEVO.
+           MOVE NOMBRE-REC TO WS-NOMBRE-ORIGINAL.
+           MOVE EDAD-REC TO WS-EDAD-GUARDADA.
+           MOVE WS-NOMBRE-NUEVO TO NOMBRE-REC.
+           READ PERSONAS-FILE
+               INVALID KEY
+                   MOVE "N" TO WS-CLAVE-EXISTE
+               NOT INVALID KEY
+                   MOVE "S" TO WS-CLAVE-EXISTE
+           END-READ.
+           IF WS-CLAVE-EXISTE = "S"
+               DISPLAY "YA EXISTE UNA PERSONA CON ESE NOMBRE"
+               MOVE WS-NOMBRE-ORIGINAL TO NOMBRE-REC
+           ELSE
+               MOVE WS-NOMBRE-ORIGINAL TO NOMBRE-REC
+               MOVE WS-EDAD-GUARDADA TO EDAD-REC
+               DELETE PERSONAS-FILE
+               MOVE WS-NOMBRE-NUEVO TO NOMBRE-REC
+               WRITE PERSONA-REC
+                   INVALID KEY
+                       DISPLAY "ERROR AL RENOMBRAR, YA EXISTE"
+                       MOVE "RENOMBRA-PERSONA" TO WS-PARRAFO
+                       MOVE "DUPLICATE KEY ON RENAME"
+                           TO WS-DESCRIPCION
+                       CALL "LOG-ERROR" USING WS-PROGRAMA
+                           WS-PARRAFO WS-DESCRIPCION
+               END-WRITE
+           END-IF.
+
+       EXPORTA-PERSONAS.
+           MOVE "N" TO WS-FIN-LISTADO.
+           MOVE 0 TO WS-TOTAL-EXPORTADOS.
+           OPEN INPUT PERSONAS-FILE.
+           IF WS-PERSONAS-STATUS = "35"
+               DISPLAY "NO HAY PERSONAS REGISTRADAS"
+           ELSE
+               OPEN OUTPUT EXPORT-FILE
+               READ PERSONAS-FILE NEXT
+                   AT END MOVE "Y" TO WS-FIN-LISTADO
+               END-READ
+               PERFORM UNTIL WS-FIN-LISTADO = "Y"
+                   MOVE APELLIDOS-REC TO APELLIDOS-EXP
+                   MOVE NOMBRE-REC TO NOMBRE-EXP
+                   MOVE EDAD-REC TO EDAD-EXP
+                   WRITE LINEA-EXPORT
+                   ADD 1 TO WS-TOTAL-EXPORTADOS
+                   READ PERSONAS-FILE NEXT
+                       AT END MOVE "Y" TO WS-FIN-LISTADO
+                   END-READ
+               END-PERFORM
+               CLOSE EXPORT-FILE
+               CLOSE PERSONAS-FILE
+               DISPLAY "PERSONAS EXPORTADAS: " WS-TOTAL-EXPORTADOS
+                   " (ARCHIVO PERSONAS.EXP)"
+           END-IF.
+
+       SOLICITA-NOMBRE.
+           MOVE SPACES TO NOMBRE.
+           PERFORM UNTIL NOMBRE NOT = SPACES
+               DISPLAY"INTRODUCE TU NOMBRE"
+               ACCEPT NOMBRE
+               IF NOMBRE = SPACES
+                   DISPLAY "EL NOMBRE NO PUEDE QUEDAR EN BLANCO"
+               END-IF
+           END-PERFORM.
+       SOLICITA-APELLIDOS.
+           MOVE SPACES TO APELLIDOS.
+           PERFORM UNTIL APELLIDOS NOT = SPACES
+               DISPLAY"INTRODUCE TUS APELLIDOS"
+               ACCEPT APELLIDOS
+               IF APELLIDOS = SPACES
+                   DISPLAY "LOS APELLIDOS NO PUEDEN QUEDAR EN BLANCO"
+               END-IF
+           END-PERFORM.
+       SOLICITA-EDAD.
+           MOVE ZERO TO EDAD.
+           MOVE 0 TO WS-INTENTOS-EDAD.
+           PERFORM UNTIL (EDAD >= 16 AND EDAD <= 99)
+                   OR WS-INTENTOS-EDAD >= WS-MAX-INTENTOS-EDAD
+               MOVE "XX" TO WS-EDAD-ENTRADA
+               MOVE "N" TO WS-ES-NUMERICO
+               MOVE 0 TO WS-INTENTOS
+               PERFORM UNTIL WS-ES-NUMERICO = "S"
+                       OR WS-INTENTOS >= WS-MAX-INTENTOS
+                   DISPLAY"INTRODUCE TU EDAD"
+                   ACCEPT WS-EDAD-ENTRADA
+                   CALL "VALIDA-NUMERO" USING WS-EDAD-ENTRADA
+                       WS-ES-NUMERICO
+                   ADD 1 TO WS-INTENTOS
+                   IF WS-ES-NUMERICO NOT = "S"
+                       DISPLAY "VALOR NO NUMERICO, INTENTE DE NUEVO"
+                   END-IF
+               END-PERFORM
+               ADD 1 TO WS-INTENTOS-EDAD
+               IF WS-ES-NUMERICO = "S"
+                   MOVE WS-EDAD-ENTRADA TO EDAD
+                   IF EDAD < 16 OR EDAD > 99
+                       DISPLAY "EDAD FUERA DE RANGO (16-99)"
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF EDAD < 16 OR EDAD > 99
+               DISPLAY "DEMASIADOS INTENTOS, SE USA 16 POR DEFECTO"
+               MOVE 16 TO EDAD
+           END-IF.
+
+       GRABA-PERSONA.
+           OPEN I-O PERSONAS-FILE.
+           IF WS-PERSONAS-STATUS = "35"
+               OPEN OUTPUT PERSONAS-FILE
+               CLOSE PERSONAS-FILE
+               OPEN I-O PERSONAS-FILE
+           END-IF.
+           MOVE APELLIDOS TO APELLIDOS-REC.
+           MOVE NOMBRE TO NOMBRE-REC.
+           MOVE EDAD TO EDAD-REC.
+           WRITE PERSONA-REC
+               INVALID KEY
+                   DISPLAY "REGISTRO YA EXISTE, NO SE GRABA"
+                   MOVE "GRABA-PERSONA" TO WS-PARRAFO
+                   MOVE "DUPLICATE KEY ON WRITE" TO WS-DESCRIPCION
+                   CALL "LOG-ERROR" USING WS-PROGRAMA WS-PARRAFO
+                       WS-DESCRIPCION
+           END-WRITE.
+           CLOSE PERSONAS-FILE.
+
+       END PROGRAM DATOS.
