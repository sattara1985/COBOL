@@ -13,10 +13,18 @@
        01 SALUDO PIC A(22).
        01 TITULO PIC A(40) VALUE 'EJERCICIO COBOL 1 MANEJO STRING'.
        01 NUMERO PIC 9(1) VALUE 1.
+       01 WS-FECHA-HORA PIC X(21).
+       01 WS-FECHA PIC X(8).
+       01 WS-OPERADOR PIC X(10).
+       01 WS-PROGRAMA PIC X(20) VALUE "REPASO".
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
+            CALL "CAPTURA-OPERADOR" USING WS-PROGRAMA WS-OPERADOR.
+            MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA.
+            MOVE WS-FECHA-HORA(1:8) TO WS-FECHA.
             DISPLAY "HOLA BIENVENIDOS"
+            DISPLAY "FECHA: " WS-FECHA " OPERADOR: " WS-OPERADOR.
             MOVE "SALUDARLOS A TODOS " TO SALUDO.
             DISPLAY "QUE ALEGRIA, " SALUDO.
             DISPLAY "TITULO : " TITULO.
