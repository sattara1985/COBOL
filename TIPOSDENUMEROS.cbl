@@ -13,18 +13,30 @@
        01 NUM-NEGATIVOS PIC S9999.
        01 NUM3 PIC S99V99.
        01 RESULTADO PIC S99V99.
+       01 RESULTADO-REDONDEADO PIC S99V99.
        01 NUM4 PIC 9999.99 VALUE 5000.65.
+       01 NUM4-EDITADO PIC $$,$$9.99.
 
        PROCEDURE DIVISION.
            MOVE 10.15 TO NUM-DECIMAL.
            MOVE -35 TO NUM-NEGATIVOS.
            MOVE -35.26 TO NUM3.
-           COMPUTE RESULTADO= NUM3 - NUM-NEGATIVOS.
+           COMPUTE RESULTADO = NUM3 - NUM-NEGATIVOS
+               ON SIZE ERROR
+                   DISPLAY "RESULT OUT OF RANGE"
+           END-COMPUTE.
+           COMPUTE RESULTADO-REDONDEADO ROUNDED = NUM3 - NUM-NEGATIVOS
+               ON SIZE ERROR
+                   DISPLAY "RESULT OUT OF RANGE"
+           END-COMPUTE.
            DISPLAY "NUMERO DECIMAL " NUM-DECIMAL.
            DISPLAY "NUMERO NEGATIVO " NUM-NEGATIVOS.
            DISPLAY "NUMERO DECIMAL NEGATIVO "NUM3.
-           DISPLAY "LA RESTA ES " RESULTADO.
+           DISPLAY "LA RESTA (TRUNCADA) ES " RESULTADO.
+           DISPLAY "LA RESTA (REDONDEADA) ES " RESULTADO-REDONDEADO.
            DISPLAY NUM4.
+           MOVE NUM4 TO NUM4-EDITADO.
+           DISPLAY "NUM4 FORMATEADO: " NUM4-EDITADO.
 
 
 
