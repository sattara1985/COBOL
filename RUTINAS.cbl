@@ -1,30 +1,128 @@
-      ******************************************************************
-      * Author:STEVEN ATTARA
-      * Date:
-      * Purpose:
-      * Tectonics: cobc
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. RUTINAS-COBOL.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-            DISPLAY "RUTINAS".
-       RUTINA01.
-           DISPLAY"ESTA ES LA RUTINA 1"
-           PERFORM RUTINA03.
-       RUTINA02.
-           DISPLAY"ESTA ES LA RUTINA 2"
-           PERFORM RUTINA04.
-       RUTINA03.
-           DISPLAY"ESTA ES LA RUTINA 3"
-           PERFORM RUTINA02.
-       RUTINA04.
-           DISPLAY"ESTA ES LA RUTINA 4"
-           DISPLAY"FINALIZA EL PROGRAMA"
-
-
-            STOP RUN.
-       END PROGRAM RUTINAS-COBOL.
+      ******************************************************************
+      * Author:STEVEN ATTARA
+      * Date:
+      * Purpose:
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RUTINAS-COBOL.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+       01 WS-NUM-RUTINA PIC 99.
+       01 WS-ULTIMA-RUTINA PIC 99 VALUE 4.
+       01 WS-RUTINA-STATUS PIC XX.
+       01 WS-FECHA-HORA PIC X(21).
+       01 WS-HORA-INICIO.
+           05 WS-HI-HH PIC 99.
+           05 WS-HI-MM PIC 99.
+           05 WS-HI-SS PIC 99.
+           05 WS-HI-CC PIC 99.
+       01 WS-HORA-FIN.
+           05 WS-HF-HH PIC 99.
+           05 WS-HF-MM PIC 99.
+           05 WS-HF-SS PIC 99.
+           05 WS-HF-CC PIC 99.
+       01 WS-SEG-INICIO PIC 9(7).
+       01 WS-SEG-FIN PIC 9(7).
+       01 WS-SEG-TRANSCURRIDOS PIC 9(7).
+       01 WS-SEG-ED PIC ZZZZZZ9.
+       01 WS-PROGRAMA PIC X(20) VALUE "RUTINAS-COBOL".
+       01 WS-OPERADOR PIC X(10).
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+            CALL "CAPTURA-OPERADOR" USING WS-PROGRAMA WS-OPERADOR.
+            DISPLAY "RUTINAS".
+            MOVE 1 TO WS-NUM-RUTINA.
+            PERFORM UNTIL WS-NUM-RUTINA = 0
+                PERFORM DISPATCHAR-RUTINA
+            END-PERFORM.
+            GOBACK.
+
+       DISPATCHAR-RUTINA.
+           EVALUATE WS-NUM-RUTINA
+               WHEN 1
+                   PERFORM RUTINA01
+               WHEN 2
+                   PERFORM RUTINA02
+               WHEN 3
+                   PERFORM RUTINA03
+               WHEN 4
+                   PERFORM RUTINA04
+               WHEN OTHER
+                   DISPLAY "RUTINA NO VALIDA: " WS-NUM-RUTINA
+                   MOVE 0 TO WS-NUM-RUTINA
+           END-EVALUATE.
+           IF WS-NUM-RUTINA NOT = 0
+               IF WS-NUM-RUTINA >= WS-ULTIMA-RUTINA
+                   MOVE 0 TO WS-NUM-RUTINA
+               ELSE
+                   ADD 1 TO WS-NUM-RUTINA
+               END-IF
+           END-IF.
+
+       RUTINA01.
+           MOVE "00" TO WS-RUTINA-STATUS.
+           PERFORM INICIA-TIEMPO.
+           DISPLAY"ESTA ES LA RUTINA 1".
+           PERFORM MUESTRA-TIEMPO.
+           IF WS-RUTINA-STATUS NOT = "00"
+               PERFORM RUTINA01-ERROR
+           END-IF.
+       RUTINA01-ERROR.
+           DISPLAY "ERROR EN RUTINA01: " WS-RUTINA-STATUS.
+
+       RUTINA02.
+           MOVE "00" TO WS-RUTINA-STATUS.
+           PERFORM INICIA-TIEMPO.
+           DISPLAY"ESTA ES LA RUTINA 2".
+           PERFORM MUESTRA-TIEMPO.
+           IF WS-RUTINA-STATUS NOT = "00"
+               PERFORM RUTINA02-ERROR
+           END-IF.
+       RUTINA02-ERROR.
+           DISPLAY "ERROR EN RUTINA02: " WS-RUTINA-STATUS.
+
+       RUTINA03.
+           MOVE "00" TO WS-RUTINA-STATUS.
+           PERFORM INICIA-TIEMPO.
+           DISPLAY"ESTA ES LA RUTINA 3".
+           PERFORM MUESTRA-TIEMPO.
+           IF WS-RUTINA-STATUS NOT = "00"
+               PERFORM RUTINA03-ERROR
+           END-IF.
+       RUTINA03-ERROR.
+           DISPLAY "ERROR EN RUTINA03: " WS-RUTINA-STATUS.
+
+       RUTINA04.
+           MOVE "00" TO WS-RUTINA-STATUS.
+           PERFORM INICIA-TIEMPO.
+           DISPLAY"ESTA ES LA RUTINA 4"
+           DISPLAY"FINALIZA EL PROGRAMA".
+           PERFORM MUESTRA-TIEMPO.
+           IF WS-RUTINA-STATUS NOT = "00"
+               PERFORM RUTINA04-ERROR
+           END-IF.
+       RUTINA04-ERROR.
+           DISPLAY "ERROR EN RUTINA04: " WS-RUTINA-STATUS.
+
+       INICIA-TIEMPO.
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA.
+           MOVE WS-FECHA-HORA(9:8) TO WS-HORA-INICIO.
+           COMPUTE WS-SEG-INICIO = WS-HI-HH * 360000 + WS-HI-MM * 6000
+               + WS-HI-SS * 100 + WS-HI-CC.
+
+       MUESTRA-TIEMPO.
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA.
+           MOVE WS-FECHA-HORA(9:8) TO WS-HORA-FIN.
+           COMPUTE WS-SEG-FIN = WS-HF-HH * 360000 + WS-HF-MM * 6000
+               + WS-HF-SS * 100 + WS-HF-CC.
+           COMPUTE WS-SEG-TRANSCURRIDOS = WS-SEG-FIN - WS-SEG-INICIO
+               ON SIZE ERROR
+                   MOVE "99" TO WS-RUTINA-STATUS
+           END-COMPUTE.
+           MOVE WS-SEG-TRANSCURRIDOS TO WS-SEG-ED.
+           DISPLAY "TIEMPO TRANSCURRIDO (CENTESIMAS DE SEGUNDO): "
+               WS-SEG-ED.
+
+       END PROGRAM RUTINAS-COBOL.
