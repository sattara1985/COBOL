@@ -0,0 +1,57 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Shared CALLable routine that checks whether an
+      *          ACCEPTed alphanumeric buffer holds a numeric value,
+      *          so every program that ACCEPTs into a numeric field can
+      *          guard the ACCEPT the same way instead of trusting the
+      *          keystroke.
+      *          An ACCEPT into a fixed-width buffer space-pads short
+      *          input on the right, which IS NUMERIC rejects (typing
+      *          "5" into a PIC X(2) buffer stores "5 "), so this
+      *          routine right-justifies and zero-fills the entered
+      *          digits before testing, and leaves that zero-filled
+      *          value in LK-ENTRADA for the caller to MOVE into its
+      *          numeric field.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDA-NUMERO.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-LONGITUD PIC 99.
+       01 WS-LONG-RECORTADA PIC 99.
+       01 WS-RELLENO PIC 99.
+       01 WS-TEMP PIC X(20).
+       01 WS-CEROS PIC X(20) VALUE "00000000000000000000".
+
+       LINKAGE SECTION.
+       01 LK-ENTRADA PIC X ANY LENGTH.
+       01 LK-ES-NUMERICO PIC X.
+
+       PROCEDURE DIVISION USING LK-ENTRADA LK-ES-NUMERICO.
+       MAIN-PROCEDURE.
+           MOVE FUNCTION TRIM(LK-ENTRADA) TO WS-TEMP.
+           COMPUTE WS-LONGITUD = FUNCTION LENGTH(LK-ENTRADA).
+           COMPUTE WS-LONG-RECORTADA =
+               FUNCTION LENGTH(FUNCTION TRIM(LK-ENTRADA)).
+           IF WS-LONG-RECORTADA = 0
+               MOVE "N" TO LK-ES-NUMERICO
+           ELSE
+               COMPUTE WS-RELLENO =
+                   WS-LONGITUD - WS-LONG-RECORTADA
+               IF WS-RELLENO > 0
+                   MOVE WS-CEROS(1:WS-RELLENO)
+                       TO LK-ENTRADA(1:WS-RELLENO)
+               END-IF
+               MOVE WS-TEMP(1:WS-LONG-RECORTADA)
+                   TO LK-ENTRADA(WS-RELLENO + 1:WS-LONG-RECORTADA)
+               IF LK-ENTRADA IS NUMERIC
+                   MOVE "S" TO LK-ES-NUMERICO
+               ELSE
+                   MOVE "N" TO LK-ES-NUMERICO
+               END-IF
+           END-IF.
+           GOBACK.
+       END PROGRAM VALIDA-NUMERO.
