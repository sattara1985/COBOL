@@ -0,0 +1,52 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Shared CALLable routine that appends a timestamped
+      *          failure line (program, paragraph, description) to one
+      *          common error log, so abends and validation failures
+      *          across the suite land in a single durable file.
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LOG-ERROR.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ERROR-LOG ASSIGN TO "ERRORLOG.TXT"
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS WS-ERR-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ERROR-LOG.
+       01  LINEA-ERROR PIC X(116).
+
+       WORKING-STORAGE SECTION.
+       01 WS-ERR-STATUS PIC XX.
+       01 WS-FECHA-HORA PIC X(21).
+
+       LINKAGE SECTION.
+       01 LK-PROGRAMA PIC X(20).
+       01 LK-PARRAFO PIC X(20).
+       01 LK-DESCRIPCION PIC X(40).
+
+       PROCEDURE DIVISION USING LK-PROGRAMA LK-PARRAFO LK-DESCRIPCION.
+       MAIN-PROCEDURE.
+           MOVE FUNCTION CURRENT-DATE TO WS-FECHA-HORA.
+           OPEN EXTEND ERROR-LOG.
+           IF WS-ERR-STATUS = "35"
+               OPEN OUTPUT ERROR-LOG
+           END-IF.
+           MOVE SPACES TO LINEA-ERROR.
+           STRING WS-FECHA-HORA(1:15) DELIMITED BY SIZE
+               " PROG=" DELIMITED BY SIZE
+               LK-PROGRAMA DELIMITED BY SIZE
+               " PARRAFO=" DELIMITED BY SIZE
+               LK-PARRAFO DELIMITED BY SIZE
+               " DESC=" DELIMITED BY SIZE
+               LK-DESCRIPCION DELIMITED BY SIZE
+               INTO LINEA-ERROR.
+           WRITE LINEA-ERROR.
+           CLOSE ERROR-LOG.
+           GOBACK.
+       END PROGRAM LOG-ERROR.
