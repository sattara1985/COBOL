@@ -9,12 +9,13 @@
        DATA DIVISION.
        FILE SECTION.
        WORKING-STORAGE SECTION.
-       01 VARIABLE-COMPUESTA.
-           02 NUM1 PIC 9 VALUE 2.
-           02 NUM2 PIC 9 VALUE 4.
-           02 NUM3 PIC 9 VALUE 4.
-           02 NUM4 PIC 9 VALUE 9.
-           02 NUM5 PIC 9 VALUE 0.
+       COPY VARCOMP.
+       01 VARIABLE-COMPUESTA-COMP3.
+           02 NUM1-COMP3 PIC 9 COMP-3 VALUE 2.
+           02 NUM2-COMP3 PIC 9 COMP-3 VALUE 4.
+           02 NUM3-COMP3 PIC 9 COMP-3 VALUE 4.
+           02 NUM4-COMP3 PIC 9 COMP-3 VALUE 9.
+           02 NUM5-COMP3 PIC 9 COMP-3 VALUE 0.
        01 VARIABLE-TEXTO.
            02 TXT1 PIC X(13) VALUE "PROGRAMACION ".
            02 TXT2 PIC X(5) VALUE "FACIL".
@@ -22,10 +23,20 @@
            02 TXT4 PIC X(7) VALUE "STEVEN".
            02 TXT5 PIC X(7) VALUE SPACE.
            02 TXT6 PIC X(7) VALUE "UYUYUI".
+       01 VARIABLE-TEXTO-R REDEFINES VARIABLE-TEXTO.
+           02 MENSAJE-CODIGO PIC X(5).
+           02 MENSAJE-TEXTO PIC X(39).
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
             DISPLAY VARIABLE-COMPUESTA.
+            DISPLAY "TAMANO DISPLAY-NUMERIC: " LENGTH OF
+                VARIABLE-COMPUESTA.
+            DISPLAY NUM1-COMP3 NUM2-COMP3 NUM3-COMP3 NUM4-COMP3
+                NUM5-COMP3.
+            DISPLAY "TAMANO COMP-3: " LENGTH OF VARIABLE-COMPUESTA-COMP3.
             DISPLAY VARIABLE-TEXTO.
+            DISPLAY "CODIGO: " MENSAJE-CODIGO.
+            DISPLAY "TEXTO: " MENSAJE-TEXTO.
             STOP RUN.
        END PROGRAM YOUR-PROGRAM-NAME.
